@@ -0,0 +1,14 @@
+      *---------------------------------------------------------*
+      * REGISTRO DE EXTRACAO DA TABELA CLIENTPJ PARA ARQUIVO    *
+      * PLANO - FEED PARA FATURAMENTO/CRM                       *
+      * - ARQUIVO SEQUENCIAL - LRECL 80 POSICOES                *
+      *---------------------------------------------------------*
+      *
+       01 EXT-DADOSCLI.
+            10 EXT-CODIGOCLI           PIC 9(005)    VALUE ZEROS.
+            10 EXT-RAZAOSOCIAL         PIC X(040)    VALUE SPACE.
+            10 EXT-CNPJ                PIC X(009)    VALUE SPACE.
+            10 EXT-FILIAL              PIC X(004)    VALUE SPACE.
+            10 EXT-SALDO         COMP-3 PIC S9(011)V99 VALUE ZEROS.
+            10 FILLER                  PIC X(015)    VALUE SPACE.
+      *
