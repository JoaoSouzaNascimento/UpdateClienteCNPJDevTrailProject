@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEV15P10.
+      *
+      *----------------------------------------------------------------*
+      * EXTRAI OS CLIENTES ATIVOS DE ALUNO06.CLIENTPJ PARA UM ARQUIVO  *
+      * PLANO (FEED PERIODICO PARA FATURAMENTO/CRM).                  *
+      *----------------------------------------------------------------*
+      *
+       EXEC SQL INCLUDE CLIENTPJ END-EXEC.
+      *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EXTRATO ASSIGN TO 'EXTRCLI'
+               FILE STATUS IS WS-FS-EXTRATO.
+      *
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD ARQ-EXTRATO
+           RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 REG-EXTRATO              PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+           COPY DEVEXTCL.
+      *
+       01 WS-CLIENTE-HOST.
+           05 WS-CODIGOCLI-HOST        PIC 9(5).
+           05 WS-RAZAOSOCIAL-HOST      PIC X(40).
+           05 WS-CNPJA-HOST            PIC X(8).
+           05 WS-FILIALA-HOST          PIC X(4).
+           05 WS-SALDO-HOST            PIC S9(11)V99.
+      *
+       01 WS-FS-EXTRATO            PIC XX VALUE SPACES.
+       01 WS-FIM-CURSOR            PIC X VALUE 'N'.
+      *
+       01 WS-CONTROLE.
+           05 WS-REG-EXTRAIDOS     PIC 9(5) VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-INICIO.
+           EXEC SQL DECLARE C-EXTRATO CURSOR FOR
+               SELECT CODIGO_CLI, RAZSOCIAL_CLI, NUMECNPJA_CLI,
+                      FILIALCNPJA_CLI, SALDO_CLI
+                 FROM ALUNO06.CLIENTPJ
+                WHERE DTINATIVA_CLI IS NULL
+           END-EXEC.
+      *
+           DISPLAY 'DEV15P10   INICIO DO PROCESSAMENTO'
+      *
+           OPEN OUTPUT ARQ-EXTRATO
+      *
+           IF WS-FS-EXTRATO NOT = '00'
+               DISPLAY 'DEV15P10   ERRO AO ABRIR EXTRCLI - STATUS: '
+                   WS-FS-EXTRATO
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+      *
+           EXEC SQL OPEN C-EXTRATO END-EXEC
+      *
+           PERFORM 0150-FETCH-PROXIMO
+           PERFORM UNTIL WS-FIM-CURSOR = 'S'
+               PERFORM 1000-GRAVA-EXTRATO
+               PERFORM 0150-FETCH-PROXIMO
+           END-PERFORM
+      *
+           EXEC SQL CLOSE C-EXTRATO END-EXEC
+      *
+           DISPLAY 'DEV15P10   TOTAL DE CLIENTES EXTRAIDOS....: '
+               WS-REG-EXTRAIDOS
+           DISPLAY 'DEV15P10   PROCESSAMENTO ENCERRADO'
+      *
+           IF WS-REG-EXTRAIDOS = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+      *
+           CLOSE ARQ-EXTRATO
+           GOBACK.
+      *
+       0150-FETCH-PROXIMO.
+           EXEC SQL
+               FETCH C-EXTRATO
+                 INTO :WS-CODIGOCLI-HOST, :WS-RAZAOSOCIAL-HOST,
+                      :WS-CNPJA-HOST, :WS-FILIALA-HOST, :WS-SALDO-HOST
+           END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE 'S' TO WS-FIM-CURSOR
+           END-IF.
+      *
+       1000-GRAVA-EXTRATO.
+           MOVE WS-CODIGOCLI-HOST   TO EXT-CODIGOCLI
+           MOVE WS-RAZAOSOCIAL-HOST TO EXT-RAZAOSOCIAL
+           MOVE WS-CNPJA-HOST       TO EXT-CNPJ
+           MOVE WS-FILIALA-HOST     TO EXT-FILIAL
+           MOVE WS-SALDO-HOST       TO EXT-SALDO
+           WRITE REG-EXTRATO FROM EXT-DADOSCLI
+           ADD 1 TO WS-REG-EXTRAIDOS.
