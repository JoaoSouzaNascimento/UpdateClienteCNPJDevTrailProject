@@ -1,6 +1,6 @@
       *---------------------------------------------------------*
       * REGISTRO COM DADOS PARA ATUALIZACAO DA TABELA CLIENTPJ  *
-      * - ARQUIVO SEQUENCIAL - LRECL 80 POSICOES                *
+      * - ARQUIVO SEQUENCIAL - LRECL 134 POSICOES                *
       *---------------------------------------------------------*
       *
        01 PRF-DADOSCLI.
@@ -8,6 +8,8 @@
                88 NOVO-CLIENTE                       VALUE 'N'.
                88 ATUALIZACAO                        VALUE 'A'.
                88 INATIVACAO                         VALUE 'I'.
+               88 REATIVACAO                         VALUE 'R'.
+               88 AJUSTE-SALDO                       VALUE 'B'.
             10 PRF-CODIGOCLI           PIC 9(005)    VALUE ZEROS.
             10 PRF-RAZAOSOCIAL         PIC X(040)    VALUE SPACE.
             10 PRF-CNPJ                PIC X(009)    VALUE SPACE.
@@ -15,5 +17,7 @@
             10 PRF-CONTROLE            PIC 9(002)    VALUE ZEROS.
             10 PRF-VLRULTCOMPRA COMP-3 PIC 9(011)V99 VALUE ZEROS.
             10 PRF-DATAOPER            PIC 9(008)    VALUE ZEROS.
-            10 PRF-RESERVA             PIC X(004)    VALUE SPACE.
+            10 PRF-VLRAJUSTE    COMP-3 PIC S9(009)V99 VALUE ZEROS.
+            10 PRF-RESERVA             PIC X(002)    VALUE SPACE.
+            10 PRF-EMAIL               PIC X(050)    VALUE SPACE.
       *
