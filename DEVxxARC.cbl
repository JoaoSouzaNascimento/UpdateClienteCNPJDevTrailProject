@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEV21P10.
+      *
+      *----------------------------------------------------------------*
+      * ARQUIVAMENTO/EXPURGO DE CLIENTES INATIVOS HA MUITO TEMPO. LE   *
+      * ALUNO06.CLIENTPJ PROCURANDO CLIENTES COM DTINATIVA_CLI ANTERIOR*
+      * A DATA-LIMITE (HOJE MENOS A RETENCAO INFORMADA POR PARAMETRO), *
+      * GRAVA CADA UM EM ALUNO06.CLIENTPJ_ARCH E REMOVE O REGISTRO DE  *
+      * CLIENTPJ, PARA MANTER A TABELA ATIVA ENXUTA NAS CONSULTAS DE   *
+      * UNICIDADE FEITAS PELO DEV06P10.                                *
+      *----------------------------------------------------------------*
+      *
+       EXEC SQL INCLUDE CLIENTPJ END-EXEC.
+      *
+       EXEC SQL INCLUDE CLIARCH END-EXEC.
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-CLIENTE-HOST.
+           05 WS-CODIGOCLI-HOST        PIC 9(5).
+           05 WS-RAZAOSOCIAL-HOST      PIC X(40).
+           05 WS-NUMECNPJ-HOST         PIC 9(8).
+           05 WS-FILIALCNPJ-HOST       PIC 9(4).
+           05 WS-CTLCNPJ-HOST          PIC X(2).
+           05 WS-NUMECNPJA-HOST        PIC X(8).
+           05 WS-FILIALCNPJA-HOST      PIC X(4).
+           05 WS-SALDO-HOST            PIC S9(11)V99.
+           05 WS-VRULTCOMPRA-HOST      PIC S9(9)V99.
+           05 WS-DTULTCOMPRA-HOST      PIC 9(8).
+           05 WS-DTATLZDADOS-HOST      PIC 9(8).
+           05 WS-DTINATIVA-HOST        PIC 9(8).
+           05 WS-EMAIL-HOST            PIC X(50).
+      *
+       01 WS-FIM-CURSOR                PIC X VALUE 'N'.
+      *
+       01 WS-CONTROLE.
+           05 WS-REG-LIDOS              PIC 9(5) VALUE ZEROS.
+           05 WS-REG-ARQUIVADOS         PIC 9(5) VALUE ZEROS.
+           05 WS-REG-ERRO               PIC 9(5) VALUE ZEROS.
+      *
+      * PARAMETRO LIDO DO SYSIN - QUANTIDADE DE DIAS DESDE A INATIVACAO
+      * (DTINATIVA_CLI) A PARTIR DA QUAL O CLIENTE E ARQUIVADO E
+      * REMOVIDO DE CLIENTPJ (ZERO = USA O DEFAULT DE RETENCAO).
+       01 WS-PARM-ENTRADA.
+           05 WS-PARM-DIAS-RETENCAO    PIC 9(005) VALUE ZEROS.
+       01 WS-DIAS-RETENCAO             PIC 9(005) VALUE 730.
+      *
+       01 WS-DATA-PROCESSAMENTO        PIC 9(8).
+       01 WS-INT-HOJE                  PIC 9(7).
+       01 WS-INT-LIMITE                PIC 9(7).
+       01 WS-DATA-LIMITE-HOST          PIC 9(8).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-INICIO.
+           EXEC SQL DECLARE C-ARQUIVA CURSOR FOR
+               SELECT CODIGO_CLI, RAZSOCIAL_CLI, NUMECNPJ_CLI,
+                      FILIALCNPJ_CLI, CTLCNPJ_CLI, NUMECNPJA_CLI,
+                      FILIALCNPJA_CLI, SALDO_CLI, VRULTCOMPRA_CLI,
+                      DTULTCOMPRA_CLI, DTATLZDADOS_CLI, DTINATIVA_CLI,
+                      EMAIL_CLI
+                 FROM ALUNO06.CLIENTPJ
+                WHERE DTINATIVA_CLI IS NOT NULL
+                  AND DTINATIVA_CLI < :WS-DATA-LIMITE-HOST
+           END-EXEC.
+      *
+           ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD.
+           ACCEPT WS-PARM-ENTRADA FROM SYSIN
+           IF WS-PARM-DIAS-RETENCAO IS NUMERIC
+              AND WS-PARM-DIAS-RETENCAO > 0
+               MOVE WS-PARM-DIAS-RETENCAO TO WS-DIAS-RETENCAO
+           END-IF
+           COMPUTE WS-INT-HOJE = FUNCTION INTEGER-OF-DATE
+               (WS-DATA-PROCESSAMENTO)
+           COMPUTE WS-INT-LIMITE = WS-INT-HOJE - WS-DIAS-RETENCAO
+           COMPUTE WS-DATA-LIMITE-HOST = FUNCTION DATE-OF-INTEGER
+               (WS-INT-LIMITE)
+      *
+           DISPLAY 'DEV21P10   INICIO DO PROCESSAMENTO'
+           DISPLAY 'DEV21P10   RETENCAO EM DIAS...............: '
+               WS-DIAS-RETENCAO
+           DISPLAY 'DEV21P10   DATA LIMITE DE INATIVACAO.......: '
+               WS-DATA-LIMITE-HOST
+      *
+           EXEC SQL OPEN C-ARQUIVA END-EXEC
+      *
+           PERFORM 0150-FETCH-PROXIMO
+           PERFORM UNTIL WS-FIM-CURSOR = 'S'
+               ADD 1 TO WS-REG-LIDOS
+               PERFORM 1000-ARQUIVA-CLIENTE
+               PERFORM 0150-FETCH-PROXIMO
+           END-PERFORM
+      *
+           EXEC SQL CLOSE C-ARQUIVA END-EXEC
+      *
+           EXEC SQL COMMIT END-EXEC
+      *
+           DISPLAY 'DEV21P10   TOTAL DE CLIENTES LIDOS.........: '
+               WS-REG-LIDOS
+           DISPLAY 'DEV21P10   TOTAL DE CLIENTES ARQUIVADOS....: '
+               WS-REG-ARQUIVADOS
+           DISPLAY 'DEV21P10   TOTAL DE ERROS..................: '
+               WS-REG-ERRO
+           DISPLAY 'DEV21P10   PROCESSAMENTO ENCERRADO'
+      *
+           IF WS-REG-ERRO > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-REG-ARQUIVADOS = 0
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF
+      *
+           GOBACK.
+      *
+       0150-FETCH-PROXIMO.
+           EXEC SQL
+               FETCH C-ARQUIVA
+                 INTO :WS-CODIGOCLI-HOST, :WS-RAZAOSOCIAL-HOST,
+                      :WS-NUMECNPJ-HOST, :WS-FILIALCNPJ-HOST,
+                      :WS-CTLCNPJ-HOST, :WS-NUMECNPJA-HOST,
+                      :WS-FILIALCNPJA-HOST, :WS-SALDO-HOST,
+                      :WS-VRULTCOMPRA-HOST, :WS-DTULTCOMPRA-HOST,
+                      :WS-DTATLZDADOS-HOST, :WS-DTINATIVA-HOST,
+                      :WS-EMAIL-HOST
+           END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE 'S' TO WS-FIM-CURSOR
+           END-IF.
+      *
+       1000-ARQUIVA-CLIENTE.
+           EXEC SQL
+               INSERT INTO ALUNO06.CLIENTPJ_ARCH (
+                   CODIGO_CLI, RAZSOCIAL_CLI, NUMECNPJ_CLI,
+                   FILIALCNPJ_CLI, CTLCNPJ_CLI, NUMECNPJA_CLI,
+                   FILIALCNPJA_CLI, SALDO_CLI, VRULTCOMPRA_CLI,
+                   DTULTCOMPRA_CLI, DTATLZDADOS_CLI, DTINATIVA_CLI,
+                   EMAIL_CLI, DTARQUIVAMENTO_ARCH )
+               VALUES (
+                   :WS-CODIGOCLI-HOST, :WS-RAZAOSOCIAL-HOST,
+                   :WS-NUMECNPJ-HOST, :WS-FILIALCNPJ-HOST,
+                   :WS-CTLCNPJ-HOST, :WS-NUMECNPJA-HOST,
+                   :WS-FILIALCNPJA-HOST, :WS-SALDO-HOST,
+                   :WS-VRULTCOMPRA-HOST, :WS-DTULTCOMPRA-HOST,
+                   :WS-DTATLZDADOS-HOST, :WS-DTINATIVA-HOST,
+                   :WS-EMAIL-HOST, :WS-DATA-PROCESSAMENTO )
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+               DISPLAY 'DEV21P10   ERRO INSERT ARCH CODIGOCLI: '
+                   WS-CODIGOCLI-HOST ' SQLCODE: ' SQLCODE
+               ADD 1 TO WS-REG-ERRO
+               EXIT PARAGRAPH
+           END-IF
+      *
+           EXEC SQL
+               DELETE FROM ALUNO06.CLIENTPJ
+               WHERE CODIGO_CLI = :WS-CODIGOCLI-HOST
+           END-EXEC
+      *
+           IF SQLCODE = 0
+               ADD 1 TO WS-REG-ARQUIVADOS
+           ELSE
+               DISPLAY 'DEV21P10   ERRO DELETE CODIGOCLI: '
+                   WS-CODIGOCLI-HOST ' SQLCODE: ' SQLCODE
+               ADD 1 TO WS-REG-ERRO
+           END-IF.
+      *
