@@ -42,6 +42,12 @@
       *
        01 WRK-CONSTANTES.
           05 WRK-TAB-ALPHA-MAP        PIC 9(002) VALUE 16.
+          05 WRK-DESCARTE             PIC 9(003) VALUE ZEROS.
+      *
+       01 WRK-BASE-ALPHA              PIC X(001) VALUE 'N'.
+          88 WRK-BASE-TEM-ALPHA                   VALUE 'S'.
+      *
+       01 WRK-COD-ERRO                PIC X(002) VALUE SPACES.
       *
        01 WRK-LIST-ALPHA.
            05 FILLER PIC X(026) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
@@ -58,34 +64,68 @@
              10 LNK-FILIAL            PIC X(004).
              10 LNK-CONTROLE          PIC 9(002).
           05 LNK-CODRCNPJ             PIC X(002).
+          05 LNK-MODO-CNPJ            PIC X(001).
+             88 VALIDA-DIG-CNPJ                   VALUE 'V' SPACE.
+             88 GERA-DIG-CNPJ                     VALUE 'G'.
       *
        PROCEDURE DIVISION USING LNK-AREACNPJ.
        0000-INICIO                    SECTION.
            MOVE 'OK' TO LNK-CODRCNPJ.
-           PERFORM 1000-VALI-ENTRADA.
-           IF LNK-CODRCNPJ IS EQUAL TO 'OK'
-               MOVE LNK-DADOS-CNPJ TO WRK-DADOS-CNPJ
-               PERFORM 2000-VALI-DIG-VERIFICADOR
-           END-IF.
+           EVALUATE TRUE
+               WHEN GERA-DIG-CNPJ
+                   PERFORM 1100-VALI-BASE-CNPJ
+                   IF LNK-CODRCNPJ IS EQUAL TO 'OK'
+                       MOVE LNK-DADOS-CNPJ TO WRK-DADOS-CNPJ
+                       PERFORM 5000-GERA-DIG-VERIFICADOR
+                       MOVE WRK-CONTROLE TO LNK-CONTROLE
+                   END-IF
+               WHEN OTHER
+                   PERFORM 1000-VALI-ENTRADA
+                   IF LNK-CODRCNPJ IS EQUAL TO 'OK'
+                       PERFORM 2000-VALI-DIG-VERIFICADOR
+                   END-IF
+           END-EVALUATE.
            GOBACK.
        0000-FIM. EXIT.
       *
+      * OS DIGITOS VERIFICADORES (POSICOES 13/14) PODEM SER LETRA NO
+      * NOVO FORMATO ALFANUMERICO DE CNPJ DA RECEITA FEDERAL, ENTAO
+      * O TESTE NAO PODE EXIGIR QUE LNK-CONTROLE INTEIRO SEJA NUMERIC
+      * - BASTA QUE CADA POSICAO SEJA UM DIGITO OU UMA LETRA. A MOVE
+      * PRECISA VIR PARA CA (ANTES ERA FEITA SO EM 0000-INICIO) PARA
+      * QUE WRK-CNPJ-CHAR JA ESTEJA DISPONIVEL PARA ESTE TESTE.
        1000-VALI-ENTRADA              SECTION.
+           PERFORM 1100-VALI-BASE-CNPJ.
+           IF LNK-CODRCNPJ IS EQUAL TO 'OK'
+               MOVE LNK-DADOS-CNPJ TO WRK-DADOS-CNPJ
+               IF (WRK-CNPJ-CHAR (13) IS NOT NUMERIC AND
+                   WRK-CNPJ-CHAR (13) IS NOT ALPHABETIC)
+               OR (WRK-CNPJ-CHAR (14) IS NOT NUMERIC AND
+                   WRK-CNPJ-CHAR (14) IS NOT ALPHABETIC)
+                   MOVE '02' TO WRK-COD-ERRO
+                   PERFORM 9999-SET-ERRO
+               END-IF
+           END-IF.
+       1000-FIM. EXIT.
+      *
+       1100-VALI-BASE-CNPJ            SECTION.
            EVALUATE TRUE
                WHEN LNK-CNPJ IS NUMERIC AND LNK-CNPJ = ZEROS
+                    MOVE '01' TO WRK-COD-ERRO
                     PERFORM 9999-SET-ERRO
                WHEN LNK-CNPJ IS NOT NUMERIC AND LNK-CNPJ = SPACE
+                    MOVE '01' TO WRK-COD-ERRO
                     PERFORM 9999-SET-ERRO
                WHEN LNK-FILIAL IS NUMERIC AND LNK-FILIAL = ZEROS
+                    MOVE '01' TO WRK-COD-ERRO
                     PERFORM 9999-SET-ERRO
                WHEN LNK-FILIAL IS NOT NUMERIC AND LNK-FILIAL = SPACES
-                    PERFORM 9999-SET-ERRO
-               WHEN LNK-CONTROLE IS NOT NUMERIC
+                    MOVE '01' TO WRK-COD-ERRO
                     PERFORM 9999-SET-ERRO
                WHEN OTHER
                     CONTINUE
            END-EVALUATE.
-       1000-FIM. EXIT.
+       1100-FIM. EXIT.
       *
        2000-VALI-DIG-VERIFICADOR      SECTION.
            MOVE 12 TO WRK-LMT-PJ.
@@ -117,10 +157,24 @@
                END-IF
       *
                COMPUTE J = WRK-LMT-PJ + 1
-               MOVE WRK-CNPJ-CHAR (J) TO WRK-TEMP-NUM
+      *        WRK-CON E SEMPRE UM DIGITO 0-9 (O CALCULO MOD-11 NUNCA
+      *        PRODUZ OUTRO RESULTADO). PARA QUE UM DIGITO VERIFICADOR
+      *        ALFABETICO POSSA CONFERIR COM ELE, REDUZ-SE O VALOR DA
+      *        LETRA (17-42, VIA 4000-MAPEAR-CNPJ) AO MESMO INTERVALO
+      *        0-9 TOMANDO O RESTO DA DIVISAO POR 10 - O MESMO RESTO
+      *        QUE 6000-MAPEAR-DIG-ALPHA USA NO SENTIDO INVERSO PARA
+      *        GERAR A LETRA A PARTIR DO DIGITO.
+               IF WRK-CNPJ-CHAR (J) IS ALPHABETIC
+                   PERFORM 4000-MAPEAR-CNPJ
+                   DIVIDE WRK-TAB-ALP-IND BY 10
+                       GIVING K REMAINDER WRK-TEMP-NUM
+               ELSE
+                   MOVE WRK-CNPJ-CHAR (J) TO WRK-TEMP-NUM
+               END-IF
       *
                DISPLAY ' DV: ' WRK-CON ' DVF: ' WRK-CNPJ-CHAR (J)
-               IF WRK-CON IS NOT EQUAL TO WRK-CNPJ-CHAR (J)
+               IF WRK-CON IS NOT EQUAL TO WRK-TEMP-NUM
+                   MOVE '03' TO WRK-COD-ERRO
                    PERFORM 9999-SET-ERRO
                    MOVE 3 TO I
                END-IF
@@ -149,7 +203,78 @@
                END-IF
            END-PERFORM.
        4000-FIM. EXIT.
+      *
+      * SE A BASE (POSICOES 1-12) JA TEM ALGUMA LETRA, O CNPJ E DO
+      * NOVO FORMATO ALFANUMERICO E O DIGITO VERIFICADOR GERADO
+      * TAMBEM DEVE PODER SER UMA LETRA (VIA 6000-MAPEAR-DIG-ALPHA).
+      * SE A BASE E TODA NUMERICA, MANTEM O COMPORTAMENTO ORIGINAL E
+      * GERA SEMPRE UM DIGITO, PARA NAO QUEBRAR OS CNPJS JA EMITIDOS.
+       5000-GERA-DIG-VERIFICADOR      SECTION.
+           MOVE 12 TO WRK-LMT-PJ.
+           MOVE 'N' TO WRK-BASE-ALPHA.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 12
+               IF WRK-CNPJ-CHAR (J) IS ALPHABETIC
+                   MOVE 'S' TO WRK-BASE-ALPHA
+               END-IF
+           END-PERFORM.
+      *
+           PERFORM VARYING I FROM 0 BY 1 UNTIL I > 1
+               DISPLAY 'ITDG:' I
+               INITIALIZE WRK-SUM
+               MOVE 2 TO WRK-PESO
+      *
+               PERFORM VARYING J FROM WRK-LMT-PJ BY -1 UNTIL J < 1
+                   PERFORM 3000-EXTRAIR-SOMA
+      *
+                   IF WRK-PESO IS EQUAL TO 9
+                       MOVE 2 TO WRK-PESO
+                   ELSE
+                       ADD 1 TO WRK-PESO
+                   END-IF
+      *
+               END-PERFORM
+      *
+               DISPLAY 'SUM: ' WRK-SUM
+               DIVIDE WRK-SUM BY 11 GIVING K REMAINDER WRK-MOD
+               DISPLAY 'MOD: ' WRK-MOD
+      *
+               IF WRK-MOD < 2
+                   MOVE 0 TO WRK-CON
+               ELSE
+                   COMPUTE WRK-CON = 11 - WRK-MOD
+               END-IF
+      *
+               COMPUTE J = WRK-LMT-PJ + 1
+               IF WRK-BASE-TEM-ALPHA
+                   PERFORM 6000-MAPEAR-DIG-ALPHA
+               ELSE
+                   MOVE WRK-CON TO WRK-CNPJ-CHAR (J)
+               END-IF
+               DISPLAY ' DVG: ' WRK-CNPJ-CHAR (J)
+      *
+               ADD 1 TO WRK-LMT-PJ
+           END-PERFORM.
+       5000-FIM. EXIT.
+      *
+      * GERA A LETRA (A-J) CUJO VALOR MAPEADO (17-26, VIA O MESMO
+      * WRK-TAB-ALPHA-MAP DE 4000-MAPEAR-CNPJ) TEM O MESMO RESTO NA
+      * DIVISAO POR 10 QUE WRK-CON - O INVERSO DA REDUCAO FEITA EM
+      * 2000-VALI-DIG-VERIFICADOR. AS LETRAS A-J COBREM OS 10 RESTOS
+      * POSSIVEIS (0-9) SEM REPETIR NENHUM, ENTAO SEMPRE HA EXATAMENTE
+      * UMA LETRA CANDIDATA PARA CADA DIGITO.
+       6000-MAPEAR-DIG-ALPHA          SECTION.
+           MOVE WRK-CON TO WRK-CNPJ-CHAR (J).
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 10
+               COMPUTE WRK-TAB-ALP-IND = K + WRK-TAB-ALPHA-MAP
+               DIVIDE WRK-TAB-ALP-IND BY 10
+                   GIVING WRK-DESCARTE REMAINDER WRK-TEMP-NUM
+               IF WRK-TEMP-NUM IS EQUAL TO WRK-CON
+                   MOVE WRK-TAB-CHAR (K) TO WRK-CNPJ-CHAR (J)
+                   MOVE 11 TO K
+               END-IF
+           END-PERFORM.
+       6000-FIM. EXIT.
       *
        9999-SET-ERRO                  SECTION.
-           MOVE '**' TO LNK-CODRCNPJ.
+           MOVE WRK-COD-ERRO TO LNK-CODRCNPJ.
        9999-FIM. EXIT.
