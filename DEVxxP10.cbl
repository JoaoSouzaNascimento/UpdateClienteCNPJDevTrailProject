@@ -3,15 +3,39 @@
       *
       *
        EXEC SQL INCLUDE CLIENTPJ END-EXEC.
+      *
+       EXEC SQL INCLUDE CLIHIST END-EXEC.
       *
       *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQ-DADOSCLI ASSIGN TO 'DADOSCLI'
+      * ASSIGN DINAMICO - O DDNAME EFETIVAMENTE ABERTO E O CONTEUDO DE
+      * WS-DDNAME-DADOSCLI NO MOMENTO DO OPEN, PARA PERMITIR PROCESSAR
+      * MAIS DE UM ARQUIVO NO LAYOUT DADOSCLI NA MESMA EXECUCAO.
+           SELECT ARQ-DADOSCLI ASSIGN TO WS-DDNAME-DADOSCLI
                FILE STATUS IS WS-FS-DADOSCLI.
+      * ARQUIVO DE LISTA, OPCIONAL - QUANDO ALOCADO, CADA REGISTRO
+      * INFORMA O DDNAME DE UM ARQUIVO DADOSCLI A PROCESSAR EM
+      * SEQUENCIA NESTE MESMO RUN (CARGA DE MULTIPLAS ORIGENS).
+           SELECT ARQ-LISTA ASSIGN TO 'DEV06LST'
+               FILE STATUS IS WS-FS-LISTA.
            SELECT ARQ-RLINCONS ASSIGN TO 'RLINCONS'
                FILE STATUS IS WS-FS-RLINCONS.
+           SELECT ARQ-CHECKPOINT ASSIGN TO 'DEV06CKP'
+               FILE STATUS IS WS-FS-CHECKPOINT.
+           SELECT ARQ-REJEITADOS ASSIGN TO 'DADOSREJ'
+               FILE STATUS IS WS-FS-REJEITADOS.
+           SELECT ARQ-CHAVES ASSIGN TO 'DEV06CHV'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHV-CHAVE
+               FILE STATUS IS WS-FS-CHAVES.
+           SELECT ARQ-FILIAL ASSIGN TO 'DEV06FLM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FLM-CHAVE
+               FILE STATUS IS WS-FS-FILIAL.
       *
       *
        DATA DIVISION.
@@ -20,35 +44,249 @@
       *
        FD ARQ-DADOSCLI
            RECORDING MODE F
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 134 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
-       01 REG-DADOSCLI             PIC X(80).
-      * 
+       01 REG-DADOSCLI             PIC X(134).
+      *
+      * UM DDNAME (8 POSICOES) POR REGISTRO - VER WS-DDNAME-DADOSCLI.
+       FD ARQ-LISTA
+           RECORD CONTAINS 8 CHARACTERS.
+       01 REG-LISTA                PIC X(008).
+      *
        FD ARQ-RLINCONS
            RECORDING MODE F
-           RECORD CONTAINS 132 CHARACTERS. 
+           RECORD CONTAINS 132 CHARACTERS.
        01 REG-RLINCONS             PIC X(132).
-      * 
+      *
+      * ARQUIVO DE CHECKPOINT/RESTART - GUARDA O NUMERO DO ULTIMO
+      * REGISTRO DE DADOSCLI JA PROCESSADO, PARA PERMITIR REINICIAR
+      * O JOB A PARTIR DESSE PONTO APOS UMA INTERRUPCAO.
+       FD ARQ-CHECKPOINT
+           RECORDING MODE F
+           RECORD CONTAINS 29 CHARACTERS.
+       01 REG-CHECKPOINT.
+           05 CKP-REG-LIDOS        PIC 9(005).
+           05 CKP-CTRL-TOTAL-LIDO  PIC 9(011).
+           05 CKP-INDICE-ARQUIVO   PIC 9(003).
+           05 CKP-REG-DESP         PIC 9(005).
+           05 CKP-REG-DESP-ARQ     PIC 9(005).
+      *
+      * REGISTROS REJEITADOS, GRAVADOS NO MESMO LAYOUT DO PRF-DADOSCLI
+      * PARA PERMITIR CORRECAO E RESUBMISSAO EM UM PROXIMO LOTE.
+       FD ARQ-REJEITADOS
+           RECORDING MODE F
+           RECORD CONTAINS 134 CHARACTERS.
+       01 REG-REJEITADOS           PIC X(134).
+      *
+      * ARQUIVO INDEXADO DE TRABALHO, RECRIADO VAZIO A CADA EXECUCAO -
+      * GUARDA AS CHAVES CODIGOCLI+OPERACAO JA PROCESSADAS NESTE RUN
+      * PARA DETECTAR DUPLICIDADE DENTRO DO PROPRIO ARQUIVO DADOSCLI.
+       FD ARQ-CHAVES
+           RECORD CONTAINS 6 CHARACTERS.
+       01 REG-CHAVES.
+           05 CHV-CHAVE.
+               10 CHV-CODIGOCLI        PIC 9(005).
+               10 CHV-OPERACAO         PIC X(001).
+      *
+      * ARQUIVO MESTRE DE FILIAIS (CADASTRO DA RECEITA FEDERAL) -
+      * SOMENTE LEITURA - UMA CHAVE POR COMBINACAO RAIZ DE CNPJ +
+      * FILIAL RECONHECIDA COMO VALIDA PARA AQUELE CNPJ.
+       FD ARQ-FILIAL
+           RECORD CONTAINS 12 CHARACTERS.
+       01 REG-FILIAL.
+           05 FLM-CHAVE.
+               10 FLM-CNPJ             PIC X(008).
+               10 FLM-FILIAL           PIC X(004).
+      *
        WORKING-STORAGE SECTION.
-      * 
+      *
+           COPY DEVRELTO.
+      *
+           COPY SYOUTP10.
+      *
+      * NOME DA OPERACAO DE BANCO EM CURSO, USADO NA MENSAGEM DE
+      * SYSOUT-ERRO-SQL QUANDO UM COMANDO SQL FALHA.
+       01 WS-SYSOUT-OPERACAO       PIC X(008) VALUE SPACES.
+      *
        01 WS-CLIENTE-HOST.
            05 WS-CODIGOCLI-HOST         PIC 9(9).
            05 WS-RAZAOSOCIAL-HOST       PIC X(60).
            05 WS-CNPJ-HOST              PIC X(8).
            05 WS-FILIAL-HOST            PIC X(4).
+           05 WS-CNPJA-HOST             PIC X(8).
+           05 WS-FILIALA-HOST           PIC X(4).
            05 WS-CONTROLE-HOST          PIC 9(2).
            05 WS-VLRULTCOMPRA-HOST      PIC S9(9)V99.
            05 WS-DATAOPER-HOST          PIC 9(8).
            05 WS-DATA-PROCESSAMENTO-HOST PIC 9(8).
+           05 WS-VLRAJUSTE-HOST         PIC S9(9)V99.
+           05 WS-SALDO-HOST             PIC S9(11)V99.
+           05 WS-EMAIL-HOST             PIC X(50).
+      *
+      * IMAGEM (ANTES/DEPOIS) DO REGISTRO CLIENTPJ GRAVADA EM
+      * ALUNO06.CLIENTPJ_HIST A CADA INSERT/UPDATE FEITO POR ESTE
+      * PROGRAMA, PARA TRILHA DE AUDITORIA. DTINATIVA ZERADA
+      * REPRESENTA CLIENTE ATIVO (COLUNA NULA EM CLIENTPJ).
+       01 WS-HIST-HOST.
+           05 WS-HIST-RAZAOSOCIAL       PIC X(40).
+           05 WS-HIST-CNPJA             PIC X(8).
+           05 WS-HIST-FILIALA           PIC X(4).
+           05 WS-HIST-SALDO             PIC S9(11)V99.
+           05 WS-HIST-VLRULTCOMPRA      PIC S9(9)V99.
+           05 WS-HIST-DTULTCOMPRA       PIC 9(8).
+           05 WS-HIST-DTATLZDADOS       PIC 9(8).
+           05 WS-HIST-DTINATIVA         PIC 9(8).
+           05 WS-HIST-DTAGENDA          PIC 9(8).
+       01 WS-TIPO-IMAGEM-HIST       PIC X(1).
       *
        01 WS-FS-DADOSCLI           PIC XX VALUE SPACES.
+       01 WS-FS-LISTA              PIC XX VALUE SPACES.
+      *
+      * NOME DO DDNAME ATUALMENTE ASSOCIADO A ARQ-DADOSCLI (VER ASSIGN
+      * DINAMICO EM FILE-CONTROL). DEFAULT 'DADOSCLI' QUANDO NAO HA
+      * ARQUIVO DE LISTA (DEV06LST) ALOCADO - COMPORTAMENTO TRADICIONAL
+      * DE UM UNICO ARQUIVO POR EXECUCAO.
+       01 WS-DDNAME-DADOSCLI       PIC X(008) VALUE 'DADOSCLI'.
+       01 WS-MODO-MERGE            PIC X VALUE 'N'.
+           88 MODO-MERGE-ATIVO                 VALUE 'S'.
+       01 WS-FIM-LISTA             PIC X VALUE 'N'.
+       01 WS-INDICE-ARQUIVO        PIC 9(003) VALUE 1.
+       01 WS-QTDE-ARQUIVOS         PIC 9(003) VALUE ZEROS.
+       01 WS-REG-LIDOS-RESTART     PIC 9(005) VALUE ZEROS.
+       01 WS-CTRL-TOTAL-LIDO-RESTART PIC 9(011) VALUE ZEROS.
+       01 WS-REG-DESP-ARQ-RESTART  PIC 9(005) VALUE ZEROS.
+      *
+      * TOTAL DE REGISTROS DE DETALHE LIDOS SOMADO DE TODOS OS
+      * ARQUIVOS PROCESSADOS NESTA EXECUCAO (WS-REG-LIDOS E ZERADO E
+      * RECONTADO A CADA ARQUIVO, POIS E CONFERIDO CONTRA O HEADER/
+      * TRAILER DE CADA ARQUIVO INDIVIDUALMENTE).
+       01 WS-REG-LIDOS-TOTAL       PIC 9(005) VALUE ZEROS.
        01 WS-FS-RLINCONS           PIC XX VALUE SPACES.
+       01 WS-FS-CHECKPOINT         PIC XX VALUE SPACES.
+       01 WS-FS-REJEITADOS         PIC XX VALUE SPACES.
+       01 WS-FS-CHAVES             PIC XX VALUE SPACES.
+       01 WS-CHAVE-DUPLICADA       PIC X VALUE 'N'.
+           88 CHAVE-DUPLICADA                 VALUE 'S'.
+       01 WS-FS-FILIAL             PIC XX VALUE SPACES.
+       01 WS-FILIAL-INVALIDA       PIC X VALUE 'N'.
+           88 FILIAL-INVALIDA                 VALUE 'S'.
        01 WS-CONTROLE.
            05 WS-REG-LIDOS         PIC 9(5) VALUE ZEROS.
            05 WS-REG-ATUAL         PIC 9(5) VALUE ZEROS.
+      *    WS-REG-DESP E O TOTAL DE REJEITADOS DA EXECUCAO INTEIRA
+      *    (USADO NO RESUMO DE FIM DE JOB E RESTAURADO PELO CHECKPOINT
+      *    EM CASO DE REINICIO). WS-REG-DESP-ARQ E O TOTAL REJEITADO
+      *    SOMENTE NO ARQUIVO ATUAL - ZERADO JUNTO COM WS-REG-LIDOS A
+      *    CADA ARQUIVO EM 0050-PROCESSA-UM-ARQUIVO - E USADO COMO
+      *    NUMERADOR DO PERCENTUAL DE REJEICAO (WS-PCT-REJEICAO) PARA
+      *    QUE A RAZAO FIQUE SEMPRE NA MESMA BASE (POR ARQUIVO) DO SEU
+      *    DENOMINADOR WS-REG-LIDOS, INCLUSIVE EM MODO MERGE.
            05 WS-REG-DESP          PIC 9(5) VALUE ZEROS.
+           05 WS-REG-DESP-ARQ      PIC 9(5) VALUE ZEROS.
        01 WS-FIM-ARQUIVO           PIC X VALUE 'N'.
-      * 
+      *
+      * TOTAIS DE FIM DE JOB DETALHADOS POR TIPO DE OPERACAO (PRF-
+      * OPERACAO), SEPARADOS ENTRE ACEITOS E REJEITADOS.
+       01 WS-CONTROLE-OPER.
+           05 WS-CTR-NOVO-ATUAL    PIC 9(5) VALUE ZEROS.
+           05 WS-CTR-NOVO-DESP     PIC 9(5) VALUE ZEROS.
+           05 WS-CTR-ATUALIZ-ATUAL PIC 9(5) VALUE ZEROS.
+           05 WS-CTR-ATUALIZ-DESP  PIC 9(5) VALUE ZEROS.
+           05 WS-CTR-INATIV-ATUAL  PIC 9(5) VALUE ZEROS.
+           05 WS-CTR-INATIV-DESP   PIC 9(5) VALUE ZEROS.
+           05 WS-CTR-REATIV-ATUAL  PIC 9(5) VALUE ZEROS.
+           05 WS-CTR-REATIV-DESP   PIC 9(5) VALUE ZEROS.
+           05 WS-CTR-AJUSTE-ATUAL  PIC 9(5) VALUE ZEROS.
+           05 WS-CTR-AJUSTE-DESP   PIC 9(5) VALUE ZEROS.
+      *
+      * RECONCILIACAO DE FIM DE JOB - CONFERE WS-REG-ATUAL (CONTADOR EM
+      * MEMORIA DE OPERACOES DADAS COMO GRAVADAS COM SUCESSO) CONTRA A
+      * CONTAGEM REAL DE LINHAS DE ALUNO06.CLIENTPJ ATUALIZADAS HOJE,
+      * PARA PEGAR UM COMMIT QUE TENHA FALHADO SILENCIOSAMENTE SEM
+      * DISPARAR O TESTE DE SQLCODE NO MOMENTO DO INSERT/UPDATE.
+       01 WS-RECON-COUNT-HOST      PIC 9(7) VALUE ZEROS.
+       01 WS-RECON-DIVERGENTE      PIC X VALUE 'N'.
+           88 RECON-DIVERGENTE                VALUE 'S'.
+      *
+      * REGISTROS DE CONTROLE (HEADER/TRAILER) DO ARQUIVO DADOSCLI -
+      * O PRIMEIRO REGISTRO DO ARQUIVO E SEMPRE O HEADER E O ULTIMO
+      * E SEMPRE O TRAILER, AMBOS NO MESMO LRECL 134 DOS DETALHES.
+       01 WS-HDR-DADOSCLI.
+           05 WS-HDR-TIPO          PIC X(001).
+           05 WS-HDR-QTDE-REGS     PIC 9(007).
+           05 FILLER               PIC X(126).
+       01 WS-TRL-DADOSCLI.
+           05 WS-TRL-TIPO          PIC X(001).
+           05 WS-TRL-QTDE-REGS     PIC 9(007).
+           05 WS-TRL-CTRL-TOTAL    PIC 9(011).
+           05 FILLER               PIC X(115).
+       01 WS-CTRL-TOTAL-LIDO       PIC 9(011) VALUE ZEROS.
+      *
+      * QUANTIDADE DE REGISTROS ENTRE UMA GRAVACAO DE CHECKPOINT E
+      * OUTRA - TAMBEM USADA COMO INTERVALO DE COMMIT NO BANCO, JA
+      * QUE UM CHECKPOINT SO E VALIDO APOS AS ALTERACOES ESTAREM
+      * EFETIVAMENTE GRAVADAS. PODE SER SOBREPOSTA POR PARAMETRO.
+       01 WS-CKP-INTERVALO         PIC 9(005) VALUE 100.
+      *
+      * PARAMETROS DE EXECUCAO LIDOS DO SYSIN - INTERVALO DE
+      * CHECKPOINT/COMMIT, PERCENTUAL MAXIMO DE REJEICAO TOLERADO
+      * ANTES DE ABORTAR O PROCESSAMENTO (VALOR ZERO = USA DEFAULT),
+      * INDICADOR DE MODO SIMULACAO ('S' = NAO GRAVA NO BANCO) E
+      * JANELA DE TOLERANCIA (EM DIAS) PARA INATIVACOES AGENDADAS COM
+      * PRF-DATAOPER NO FUTURO (ZERO = NAO ACEITA DATA FUTURA).
+       01 WS-PARM-ENTRADA.
+           05 WS-PARM-INTERVALO        PIC 9(005) VALUE ZEROS.
+           05 WS-PARM-LIMITE-REJEICAO  PIC 9(003) VALUE ZEROS.
+           05 WS-PARM-MODO-SIMULACAO   PIC X(001) VALUE SPACE.
+           05 WS-PARM-DIAS-TOLERANCIA  PIC 9(005) VALUE ZEROS.
+      *
+      * DATA LIMITE ATE A QUAL UMA INATIVACAO FUTURA PODE SER
+      * AGENDADA - CALCULADA EM 0000-INICIO A PARTIR DE
+      * WS-PARM-DIAS-TOLERANCIA.
+       01 WS-DATA-LIMITE-AGENDA    PIC 9(8) VALUE ZEROS.
+      *
+      * INDICA SE A INATIVACAO EM CURSO FOI AGENDADA (DATA FUTURA
+      * DENTRO DA TOLERANCIA) EM VEZ DE APLICADA IMEDIATAMENTE.
+       01 WS-INATIV-AGENDADA       PIC X VALUE 'N'.
+           88 INATIVACAO-AGENDADA              VALUE 'S'.
+      *
+      * QUANDO ATIVO, O JOB EXECUTA TODAS AS VALIDACOES E GERA O
+      * RLINCONS NORMALMENTE, MAS NENHUM INSERT/UPDATE/COMMIT E
+      * EMITIDO CONTRA ALUNO06.CLIENTPJ - USADO PARA CONFERIR UMA
+      * CARGA GRANDE DE UMA ORIGEM NOVA ANTES DE APLICA-LA DE FATO.
+       01 WS-SIMULACAO                 PIC X(001) VALUE 'N'.
+           88 SIMULACAO-ATIVA                      VALUE 'S'.
+      *
+      * PERCENTUAL DE REGISTROS DESPREZADOS QUE, SE ULTRAPASSADO,
+      * ENCERRA O PROCESSAMENTO ANTECIPADAMENTE.
+       01 WS-LIMITE-REJEICAO       PIC 9(003) VALUE 20.
+       01 WS-PCT-REJEICAO          PIC 9(003) VALUE ZEROS.
+      *
+      * QUANTIDADE MINIMA DE REGISTROS LIDOS ANTES DE AVALIAR O
+      * PERCENTUAL DE REJEICAO, PARA EVITAR ABORTAR O JOB POR CAUSA
+      * DE POUCOS REGISTROS NO INICIO DO ARQUIVO.
+       01 WS-AMOSTRA-MINIMA        PIC 9(005) VALUE 20.
+      *
+      * INDICA SE O PROCESSAMENTO FOI ENCERRADO ANTECIPADAMENTE POR
+      * TER ULTRAPASSADO O LIMITE DE REJEICAO.
+       01 WS-ABORTOU-REJEICAO      PIC X VALUE 'N'.
+      *
+      * WS-MOTIVO-ERRO CARREGA O TEXTO DO MOTIVO DE REJEICAO PARA O
+      * RELATORIO RLINCONS (LINDET2) - PREENCHIDO ANTES DE CADA
+      * PERFORM 8000-REG-INVALIDO.
+       01 WS-MOTIVO-ERRO           PIC X(018) VALUE SPACES.
+      *
+      * CONTROLE DE PAGINACAO DO RELATORIO RLINCONS (DEVRELTO)
+       01 WS-REL-CTRL.
+           05 WS-REL-PAGINA        PIC 9(002) VALUE ZEROS.
+           05 WS-REL-LINHA         PIC 9(002) VALUE 99.
+           05 WS-REL-MAX-LINHAS    PIC 9(002) VALUE 50.
+       01 WS-REL-DATA.
+           05 WS-REL-DATA-AA       PIC 9(004).
+           05 WS-REL-DATA-MM       PIC 9(002).
+           05 WS-REL-DATA-DD       PIC 9(002).
+       01 WS-REL-DATA-EDIT         PIC X(010) VALUE SPACES.
+      *
       * COPY DEVBKCLI.
       * Descomente o copy acima e comente o abaixo para usar o copybook
        01 PRF-DADOSCLI.
@@ -56,6 +294,8 @@
                88 NOVO-CLIENTE                       VALUE 'N'.
                88 ATUALIZACAO                        VALUE 'A'.
                88 INATIVACAO                         VALUE 'I'.
+               88 REATIVACAO                         VALUE 'R'.
+               88 AJUSTE-SALDO                       VALUE 'B'.
             10 PRF-CODIGOCLI           PIC 9(005)    VALUE ZEROS.
             10 PRF-RAZAOSOCIAL         PIC X(040)    VALUE SPACE.
             10 PRF-CNPJ                PIC X(009)    VALUE SPACE.
@@ -63,119 +303,663 @@
             10 PRF-CONTROLE            PIC 9(002)    VALUE ZEROS.
             10 PRF-VLRULTCOMPRA COMP-3 PIC 9(011)V99 VALUE ZEROS.
             10 PRF-DATAOPER            PIC 9(008)    VALUE ZEROS.
-            10 PRF-RESERVA             PIC X(004)    VALUE SPACE.
-      * 
+            10 PRF-VLRAJUSTE    COMP-3 PIC S9(009)V99 VALUE ZEROS.
+            10 PRF-RESERVA             PIC X(002)    VALUE SPACE.
+            10 PRF-EMAIL               PIC X(050)    VALUE SPACE.
+      *
        01 WRK-DEVCDATA.
            05 WRK-DATADEV          PIC 9(8) VALUE ZEROS.
            05 WRK-CODRDEV          PIC X(2) VALUE SPACES.
-      * 
+      *
        01 WRK-AREACNPJ.
            05 WRK-DADOS-CNPJ.
                10 WRK-CNPJ         PIC X(8).
                10 WRK-FILIAL       PIC X(4).
                10 WRK-CONTROLE     PIC 9(2).
-      * 
+           05 WRK-CODRCNPJ         PIC X(2).
+           05 WRK-MODO-CNPJ        PIC X(1) VALUE 'V'.
+      *
        01 WRK-DATA-PROCESSAMENTO   PIC 9(8).
        01 WRK-HORA-PROCESSAMENTO   PIC 9(6).
-       01 WRK-PROG-CNPJ            PIC X(8) VALUE 'DEV06CPJ'.
+       01 WRK-PROG-CNPJ            PIC X(8) VALUE 'DEV08P10'.
        01 WRK-PROG-DAT             PIC X(8) VALUE 'DEVCDATA'.
-      * 
+      *
        PROCEDURE DIVISION.
-      * 
+      *
        0000-INICIO.
-           DISPLAY 'DEV06P10   INICIO DO PROCESSAMENTO'.
            ACCEPT WRK-DATA-PROCESSAMENTO FROM DATE YYYYMMDD.
            ACCEPT WRK-HORA-PROCESSAMENTO FROM TIME.
-           OPEN INPUT ARQ-DADOSCLI
-                OUTPUT ARQ-RLINCONS.
-      * 
-           IF WS-FS-DADOSCLI NOT = '00'
-               DISPLAY 'DEV06P10   ERRO ABRIR DADOSCLI'
+           ACCEPT WS-PARM-ENTRADA FROM SYSIN
+           IF WS-PARM-INTERVALO IS NUMERIC AND WS-PARM-INTERVALO > 0
+               MOVE WS-PARM-INTERVALO TO WS-CKP-INTERVALO
+           END-IF
+           IF WS-PARM-LIMITE-REJEICAO IS NUMERIC
+              AND WS-PARM-LIMITE-REJEICAO > 0
+               MOVE WS-PARM-LIMITE-REJEICAO TO WS-LIMITE-REJEICAO
+           END-IF
+           IF WS-PARM-MODO-SIMULACAO = 'S'
+               MOVE 'S' TO WS-SIMULACAO
+               DISPLAY 'DEV06P10   MODO SIMULACAO ATIVO - SEM GRAVACAO'
+           END-IF
+           IF WS-PARM-DIAS-TOLERANCIA > 0
+               COMPUTE WS-DATA-LIMITE-AGENDA = FUNCTION DATE-OF-INTEGER
+                   (FUNCTION INTEGER-OF-DATE(WRK-DATA-PROCESSAMENTO)
+                    + WS-PARM-DIAS-TOLERANCIA)
+           END-IF
+           MOVE WRK-DATA-PROCESSAMENTO TO WS-REL-DATA
+           STRING WS-REL-DATA-DD '/' WS-REL-DATA-MM '/'
+                  WS-REL-DATA-AA
+             INTO WS-REL-DATA-EDIT
+           END-STRING
+           MOVE WS-REL-DATA-DD TO SYS-SUC-DIA
+           MOVE WS-REL-DATA-MM TO SYS-SUC-MES
+           MOVE WS-REL-DATA-AA TO SYS-SUC-ANO
+           DISPLAY SYS-SYSOUT-SUCESSO-LINHA-1
+           DISPLAY SYS-SYSOUT-SUCESSO-LINHA-2
+           OPEN OUTPUT ARQ-RLINCONS
+                OUTPUT ARQ-REJEITADOS.
+      *
+           OPEN OUTPUT ARQ-CHAVES
+           CLOSE ARQ-CHAVES
+           OPEN I-O ARQ-CHAVES
+      *
+           OPEN INPUT ARQ-FILIAL
+      *
+           IF WS-FS-RLINCONS NOT = '00'
+               MOVE 'RLINCONS' TO SYS-NOME-ARQUIVO
+               MOVE 'OPEN'     TO SYS-OPERACAO-ARQ
+               MOVE WS-FS-RLINCONS TO SYS-COD-ERRO
+               PERFORM 0800-SYSOUT-ERRO-ARQUIVO
                PERFORM 9999-FIM
                STOP RUN
            END-IF
-      * 
-           IF WS-FS-RLINCONS NOT = '00'
-               DISPLAY 'DEV06P10   ERRO ABRIR RLINCONS'
+      *
+           IF WS-FS-REJEITADOS NOT = '00'
+               MOVE 'DADOSREJ' TO SYS-NOME-ARQUIVO
+               MOVE 'OPEN'     TO SYS-OPERACAO-ARQ
+               MOVE WS-FS-REJEITADOS TO SYS-COD-ERRO
+               PERFORM 0800-SYSOUT-ERRO-ARQUIVO
                PERFORM 9999-FIM
                STOP RUN
            END-IF
-      * 
-           READ ARQ-DADOSCLI INTO PRF-DADOSCLI
+      *
+           IF WS-FS-CHAVES NOT = '00'
+               MOVE 'DEV06CHV' TO SYS-NOME-ARQUIVO
+               MOVE 'OPEN'     TO SYS-OPERACAO-ARQ
+               MOVE WS-FS-CHAVES TO SYS-COD-ERRO
+               PERFORM 0800-SYSOUT-ERRO-ARQUIVO
+               PERFORM 9999-FIM
+               STOP RUN
+           END-IF
+      *
+           IF WS-FS-FILIAL NOT = '00'
+               MOVE 'DEV06FLM' TO SYS-NOME-ARQUIVO
+               MOVE 'OPEN'     TO SYS-OPERACAO-ARQ
+               MOVE WS-FS-FILIAL TO SYS-COD-ERRO
+               PERFORM 0800-SYSOUT-ERRO-ARQUIVO
+               PERFORM 9999-FIM
+               STOP RUN
+           END-IF
+      *
+           PERFORM 0120-BACKFILL-SALDO-NULO
+           PERFORM 0130-BACKFILL-CNPJA-NULO
+      *
+           PERFORM 0100-LE-CHECKPOINT
+      *
+      * SE O ARQUIVO DE LISTA (DEV06LST) ESTIVER ALOCADO, CADA LINHA
+      * INFORMA O DDNAME DE UM ARQUIVO DADOSCLI A PROCESSAR EM
+      * SEQUENCIA NESTA MESMA EXECUCAO, COM OS TOTAIS FINAIS SOMADOS
+      * ENTRE TODOS ELES. SE NAO ESTIVER ALOCADO, PROCESSA SOMENTE O
+      * ARQUIVO TRADICIONAL 'DADOSCLI' (COMPORTAMENTO ANTERIOR).
+           OPEN INPUT ARQ-LISTA
+           IF WS-FS-LISTA = '00'
+               SET MODO-MERGE-ATIVO TO TRUE
+           ELSE
+               MOVE 'DADOSCLI' TO WS-DDNAME-DADOSCLI
+               ADD 1 TO WS-QTDE-ARQUIVOS
+               PERFORM 0050-PROCESSA-UM-ARQUIVO
+           END-IF
+      *
+           IF MODO-MERGE-ATIVO
+               PERFORM UNTIL WS-FIM-LISTA = 'S'
+                   READ ARQ-LISTA INTO WS-DDNAME-DADOSCLI
+                       AT END MOVE 'S' TO WS-FIM-LISTA
+                   END-READ
+                   IF WS-FIM-LISTA NOT = 'S'
+                      AND WS-DDNAME-DADOSCLI NOT = SPACES
+                       ADD 1 TO WS-QTDE-ARQUIVOS
+                       IF WS-QTDE-ARQUIVOS >= WS-INDICE-ARQUIVO
+                           PERFORM 0050-PROCESSA-UM-ARQUIVO
+                       ELSE
+                           DISPLAY 'DEV06P10   JA PROCESSADO - '
+                               WS-DDNAME-DADOSCLI
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE ARQ-LISTA
+           END-IF
+      *
+           PERFORM 0400-COMMIT-TRABALHO
+           IF WS-ABORTOU-REJEICAO = 'S'
+               PERFORM 0200-GRAVA-CHECKPOINT
+           ELSE
+               PERFORM 0300-LIMPA-CHECKPOINT
+           END-IF
+      *
+           PERFORM 0450-RECONCILIA-ATUALIZADOS
+      *
+           IF RETURN-CODE = 0 AND WS-REG-LIDOS-TOTAL = 0
+               SET ARQ-VAZIO TO TRUE
+               DISPLAY SYS-SYSOUT-SUCESSO-LINHA-3
+               MOVE 4 TO RETURN-CODE
+           END-IF
+      *
+           MOVE WS-REG-LIDOS-TOTAL TO SYS-REG-LIDOS
+           MOVE WS-REG-ATUAL TO SYS-REG-ATUAL
+           MOVE WS-REG-DESP  TO SYS-REG-DESP
+           DISPLAY SYS-SYSOUT-SUCESSO-LINHA-4
+           DISPLAY SYS-SYSOUT-SUCESSO-LINHA-5
+           DISPLAY SYS-SYSOUT-SUCESSO-LINHA-6
+           DISPLAY 'DEV06P10   TOTAIS POR OPERACAO (ACEITOS / REJEIT.)'
+           DISPLAY '  NOVO CLIENTE.: ' WS-CTR-NOVO-ATUAL
+               ' / ' WS-CTR-NOVO-DESP
+           DISPLAY '  ATUALIZACAO..: ' WS-CTR-ATUALIZ-ATUAL
+               ' / ' WS-CTR-ATUALIZ-DESP
+           DISPLAY '  INATIVACAO...: ' WS-CTR-INATIV-ATUAL
+               ' / ' WS-CTR-INATIV-DESP
+           DISPLAY '  REATIVACAO...: ' WS-CTR-REATIV-ATUAL
+               ' / ' WS-CTR-REATIV-DESP
+           DISPLAY '  AJUSTE SALDO.: ' WS-CTR-AJUSTE-ATUAL
+               ' / ' WS-CTR-AJUSTE-DESP
+           IF RECON-DIVERGENTE
+               DISPLAY 'DEV06P10   *** ALERTA DE RECONCILIACAO ***'
+               DISPLAY '  WS-REG-ATUAL (CONTADOR EM MEMORIA)....: '
+                   WS-REG-ATUAL
+               DISPLAY '  CLIENTPJ COM DTATLZDADOS_CLI = HOJE....: '
+                   WS-RECON-COUNT-HOST
+           END-IF
+           IF MODO-MERGE-ATIVO
+               DISPLAY 'DEV06P10   TOTAL DE ARQUIVOS PROCESSADOS..: '
+                   WS-QTDE-ARQUIVOS
+           END-IF
+           DISPLAY SYS-SYSOUT-ENCERRADO
+           PERFORM 9999-FIM.
+      *
+      * ABRE, VALIDA E PROCESSA POR COMPLETO UM ARQUIVO NO LAYOUT
+      * DADOSCLI (DDNAME EM WS-DDNAME-DADOSCLI), DO HEADER AO
+      * TRAILER. CHAMADA UMA VEZ PARA O ARQUIVO UNICO TRADICIONAL OU
+      * UMA VEZ PARA CADA ENTRADA DO ARQUIVO DE LISTA (DEV06LST).
+       0050-PROCESSA-UM-ARQUIVO.
+           MOVE ZEROS TO WS-REG-LIDOS
+           MOVE ZEROS TO WS-CTRL-TOTAL-LIDO
+           MOVE ZEROS TO WS-REG-DESP-ARQ
+           MOVE 'N' TO WS-FIM-ARQUIVO
+           IF WS-QTDE-ARQUIVOS = WS-INDICE-ARQUIVO
+               MOVE WS-REG-LIDOS-RESTART       TO WS-REG-LIDOS
+               MOVE WS-CTRL-TOTAL-LIDO-RESTART TO WS-CTRL-TOTAL-LIDO
+               MOVE WS-REG-DESP-ARQ-RESTART    TO WS-REG-DESP-ARQ
+           END-IF
+      *
+           OPEN INPUT ARQ-DADOSCLI
+      *
+           IF WS-FS-DADOSCLI NOT = '00'
+               MOVE WS-DDNAME-DADOSCLI TO SYS-NOME-ARQUIVO
+               MOVE 'OPEN'             TO SYS-OPERACAO-ARQ
+               MOVE WS-FS-DADOSCLI     TO SYS-COD-ERRO
+               PERFORM 0800-SYSOUT-ERRO-ARQUIVO
+               PERFORM 9999-FIM
+               STOP RUN
+           END-IF
+      *
+           READ ARQ-DADOSCLI INTO WS-HDR-DADOSCLI
                AT END MOVE 'S' TO WS-FIM-ARQUIVO
            END-READ
-      * 
-           IF WS-FIM-ARQUIVO = 'S'
-               DISPLAY 'DEV06P10   ARQUIVO DADOSCLI VAZIO'
-               MOVE 4 TO RETURN-CODE
+      *
+           IF WS-FIM-ARQUIVO = 'S' OR WS-HDR-TIPO NOT = 'H'
+               DISPLAY 'DEV06P10   HEADER AUSENTE OU INVALIDO - '
+                   WS-DDNAME-DADOSCLI
+               MOVE 8 TO RETURN-CODE
+               CLOSE ARQ-DADOSCLI
                PERFORM 9999-FIM
                STOP RUN
            END-IF
-      * 
+      *
+           IF WS-REG-LIDOS > 0
+               DISPLAY 'DEV06P10   REINICIANDO A PARTIR DO REGISTRO: '
+                   WS-REG-LIDOS ' (' WS-DDNAME-DADOSCLI ')'
+      *        ARQ-CHAVES E RECRIADO VAZIO EM 0000-INICIO A CADA
+      *        EXECUCAO, ENTAO OS REGISTROS PULADOS AQUI PRECISAM TER
+      *        SUAS CHAVES REGISTRADAS DE NOVO - SENAO UM PAR DUPLICADO
+      *        QUE ATRAVESSE O PONTO DE CHECKPOINT DEIXARIA DE SER
+      *        DETECTADO APOS O REINICIO.
+               PERFORM WS-REG-LIDOS TIMES
+                   READ ARQ-DADOSCLI INTO PRF-DADOSCLI
+                       AT END MOVE 'S' TO WS-FIM-ARQUIVO
+                   END-READ
+                   IF WS-FIM-ARQUIVO NOT = 'S'
+                       PERFORM 0170-VERIFICA-CHAVE-DUP
+                   END-IF
+               END-PERFORM
+           END-IF
+      *
+           IF WS-FIM-ARQUIVO NOT = 'S'
+               PERFORM 0150-LE-PROX-DETALHE
+           END-IF
+      *
+           IF WS-FIM-ARQUIVO = 'S'
+               SET ARQ-VAZIO TO TRUE
+               DISPLAY SYS-SYSOUT-SUCESSO-LINHA-3
+               CLOSE ARQ-DADOSCLI
+               EXIT PARAGRAPH
+           END-IF
+      *
            PERFORM UNTIL WS-FIM-ARQUIVO = 'S'
                ADD 1 TO WS-REG-LIDOS
+               ADD PRF-CODIGOCLI TO WS-CTRL-TOTAL-LIDO
                PERFORM 1000-TRATA-REGISTRO
-               READ ARQ-DADOSCLI INTO PRF-DADOSCLI
-                   AT END MOVE 'S' TO WS-FIM-ARQUIVO
-               END-READ
+               IF FUNCTION MOD(WS-REG-LIDOS, WS-CKP-INTERVALO) = 0
+                   PERFORM 0400-COMMIT-TRABALHO
+                   PERFORM 0200-GRAVA-CHECKPOINT
+               END-IF
+               IF WS-REG-LIDOS >= WS-AMOSTRA-MINIMA
+                   COMPUTE WS-PCT-REJEICAO =
+                       (WS-REG-DESP-ARQ * 100) / WS-REG-LIDOS
+                   IF WS-PCT-REJEICAO > WS-LIMITE-REJEICAO
+                       PERFORM 0950-ABORTA-LIMITE-REJEICAO
+                   END-IF
+               END-IF
+               IF WS-FIM-ARQUIVO NOT = 'S'
+                   PERFORM 0150-LE-PROX-DETALHE
+               END-IF
            END-PERFORM
-      * 
-           DISPLAY 'DEV06P10-TOTAL DE REGISTROS LIDOS......: ' 
-               WS-REG-LIDOS
-           DISPLAY 'DEV06P10-TOTAL DE REGISTROS ATUALIZADOS: ' 
-               WS-REG-ATUAL
-           DISPLAY 'DEV06P10-TOTAL DE REGISTROS DESPREZADOS: '
-               WS-REG-DESP
-           DISPLAY 'DEV06P10-PROCESSAMENTO ENCERRADO'
-           PERFORM 9999-FIM.
-      *     
-       1000-TRATA-REGISTRO.
+      *
+           ADD WS-REG-LIDOS TO WS-REG-LIDOS-TOTAL
+           CLOSE ARQ-DADOSCLI
+      *
+           IF WS-ABORTOU-REJEICAO NOT = 'S'
+               PERFORM 0160-VALIDA-TRAILER
+           END-IF.
+      *
+       0100-LE-CHECKPOINT.
+           MOVE ZEROS TO WS-REG-LIDOS-RESTART
+           MOVE ZEROS TO WS-CTRL-TOTAL-LIDO-RESTART
+           MOVE ZEROS TO WS-REG-DESP-ARQ-RESTART
+           MOVE 1     TO WS-INDICE-ARQUIVO
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WS-FS-CHECKPOINT = '00'
+               READ ARQ-CHECKPOINT INTO REG-CHECKPOINT
+                   AT END MOVE ZEROS TO REG-CHECKPOINT
+               END-READ
+               MOVE CKP-REG-LIDOS       TO WS-REG-LIDOS-RESTART
+               MOVE CKP-CTRL-TOTAL-LIDO TO WS-CTRL-TOTAL-LIDO-RESTART
+               MOVE CKP-REG-DESP-ARQ    TO WS-REG-DESP-ARQ-RESTART
+      *        WS-REG-DESP E O TOTAL DE REJEITADOS DA EXECUCAO
+      *        INTERROMPIDA INTEIRA (NAO SO DO ARQUIVO ATUAL) - E
+      *        RESTAURADO DIRETO, SEM VARIAVEL -RESTART, POIS NUNCA E
+      *        ZERADO DE NOVO DURANTE A EXECUCAO (VER 8000-REG-INVALIDO
+      *        E O RESUMO DE FIM DE JOB EM 0000-INICIO).
+               MOVE CKP-REG-DESP        TO WS-REG-DESP
+               IF CKP-INDICE-ARQUIVO NOT = ZEROS
+                   MOVE CKP-INDICE-ARQUIVO TO WS-INDICE-ARQUIVO
+               END-IF
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+      *
+      * SALDO_CLI E NULA PARA CLIENTES GRAVADOS ANTES DESTE PROGRAMA
+      * PASSAR A INFORMAR A COLUNA NO INSERT DE 2000-PROCESSA-NOVO -
+      * SEM ESTE AJUSTE UNICO, AS CONSULTAS A SALDO_CLI DAQUI E DOS
+      * DEMAIS PROGRAMAS QUE LEEM ALUNO06.CLIENTPJ TERMINARIAM EM
+      * SQLCODE -305 (NULO SEM VARIAVEL INDICADORA). IDEMPOTENTE - NAO
+      * AFETA NENHUMA LINHA A PARTIR DA PRIMEIRA EXECUCAO APOS O FIX.
+       0120-BACKFILL-SALDO-NULO.
+           IF NOT SIMULACAO-ATIVA
+               EXEC SQL
+                   UPDATE ALUNO06.CLIENTPJ
+                      SET SALDO_CLI = 0
+                    WHERE SALDO_CLI IS NULL
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE 'BACKFILL' TO WS-SYSOUT-OPERACAO
+                   PERFORM 0700-SYSOUT-ERRO-SQL
+                   PERFORM 0720-VERIFICA-SQLCODE-FATAL
+               END-IF
+           END-IF.
+      *
+      * NUMECNPJA_CLI/FILIALCNPJA_CLI TAMBEM FICAM NULAS PARA CLIENTES
+      * GRAVADOS ANTES DESTE PROGRAMA PASSAR A INFORMA-LAS (REQ 001) -
+      * MESMO RISCO DE SQLCODE -305 DO SALDO_CLI ACIMA, EM TODA
+      * SELECT/FETCH DESTE E DOS DEMAIS PROGRAMAS QUE LEEM
+      * ALUNO06.CLIENTPJ. O BACKFILL DERIVA O VALOR ALFANUMERICO DAS
+      * COLUNAS NUMERICAS LEGADAS (NUMECNPJ_CLI/FILIALCNPJ_CLI), QUE
+      * JA EXISTEM PARA TODO CLIENTE - DIGITS() PRODUZ A MESMA
+      * REPRESENTACAO COM ZEROS A ESQUERDA QUE 2000-PROCESSA-NOVO
+      * GRAVARIA PARA UM PRF-CNPJ/PRF-FILIAL NUMERICO EQUIVALENTE.
+       0130-BACKFILL-CNPJA-NULO.
+           IF NOT SIMULACAO-ATIVA
+               EXEC SQL
+                   UPDATE ALUNO06.CLIENTPJ
+                      SET NUMECNPJA_CLI   = DIGITS(NUMECNPJ_CLI),
+                          FILIALCNPJA_CLI = DIGITS(FILIALCNPJ_CLI)
+                    WHERE NUMECNPJA_CLI IS NULL
+                       OR FILIALCNPJA_CLI IS NULL
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE 'BACKFILL' TO WS-SYSOUT-OPERACAO
+                   PERFORM 0700-SYSOUT-ERRO-SQL
+                   PERFORM 0720-VERIFICA-SQLCODE-FATAL
+               END-IF
+           END-IF.
+      *
+       0150-LE-PROX-DETALHE.
+           READ ARQ-DADOSCLI INTO PRF-DADOSCLI
+               AT END
+                   DISPLAY 'DEV06P10   REGISTRO TRAILER AUSENTE - '
+                       WS-DDNAME-DADOSCLI
+                   MOVE 8 TO RETURN-CODE
+                   CLOSE ARQ-DADOSCLI
+                   PERFORM 9999-FIM
+                   STOP RUN
+           END-READ
+           IF PRF-OPERACAO = 'T'
+               MOVE REG-DADOSCLI TO WS-TRL-DADOSCLI
+               MOVE 'S' TO WS-FIM-ARQUIVO
+           END-IF.
+      *
+       0160-VALIDA-TRAILER.
+           IF WS-HDR-QTDE-REGS NOT = WS-REG-LIDOS
+               DISPLAY 'DEV06P10   QTDE DIVERGE DO HEADER - '
+                   WS-DDNAME-DADOSCLI
+               DISPLAY '  QTDE REGS  - HEADER: ' WS-HDR-QTDE-REGS
+                   ' LIDO: ' WS-REG-LIDOS
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           IF WS-TRL-QTDE-REGS NOT = WS-REG-LIDOS
+              OR WS-TRL-CTRL-TOTAL NOT = WS-CTRL-TOTAL-LIDO
+               DISPLAY 'DEV06P10   TRAILER DIVERGENTE DO LIDO - '
+                   WS-DDNAME-DADOSCLI
+               DISPLAY '  QTDE REGS  - TRAILER: ' WS-TRL-QTDE-REGS
+                   ' LIDO: ' WS-REG-LIDOS
+               DISPLAY '  CTRL TOTAL - TRAILER: ' WS-TRL-CTRL-TOTAL
+                   ' LIDO: ' WS-CTRL-TOTAL-LIDO
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+      *
+       0950-ABORTA-LIMITE-REJEICAO.
+           DISPLAY 'DEV06P10   PERCENTUAL DE REJEICAO ACIMA DO LIMITE'
+           DISPLAY '  LIMITE: ' WS-LIMITE-REJEICAO
+               '% ATINGIDO: ' WS-PCT-REJEICAO '%'
+           MOVE 12 TO RETURN-CODE
+           MOVE 'S' TO WS-ABORTOU-REJEICAO
+           MOVE 'S' TO WS-FIM-ARQUIVO
+           MOVE 'S' TO WS-FIM-LISTA.
+      *
+       0200-GRAVA-CHECKPOINT.
+           MOVE WS-REG-LIDOS       TO CKP-REG-LIDOS
+           MOVE WS-CTRL-TOTAL-LIDO TO CKP-CTRL-TOTAL-LIDO
+           MOVE WS-QTDE-ARQUIVOS   TO CKP-INDICE-ARQUIVO
+           MOVE WS-REG-DESP        TO CKP-REG-DESP
+           MOVE WS-REG-DESP-ARQ    TO CKP-REG-DESP-ARQ
+           OPEN OUTPUT ARQ-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+      *
+       0300-LIMPA-CHECKPOINT.
+           MOVE ZEROS TO REG-CHECKPOINT
+           OPEN OUTPUT ARQ-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+      *
+       0400-COMMIT-TRABALHO.
+           IF NOT SIMULACAO-ATIVA
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+           END-IF.
+      *
+      * EM MODO SIMULACAO NENHUMA ALTERACAO CHEGA A IR PARA O BANCO
+      * (VER AS CHAMADAS "IF NOT SIMULACAO-ATIVA" NOS PARAGRAFOS
+      * 2000/3000/4000/5000/6000-PROCESSA-xxx), ENTAO NAO HA O QUE
+      * RECONCILIAR - WS-REG-ATUAL NESSE MODO JA E SOMENTE UMA
+      * PROJECAO DO QUE SERIA FEITO.
+       0450-RECONCILIA-ATUALIZADOS.
+           IF SIMULACAO-ATIVA
+               EXIT PARAGRAPH
+           END-IF
+      *
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-RECON-COUNT-HOST
+                 FROM ALUNO06.CLIENTPJ
+                WHERE DTATLZDADOS_CLI = :WRK-DATA-PROCESSAMENTO
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+               DISPLAY 'DEV06P10   ERRO NA RECONCILIACAO - SQLCODE: '
+                   SQLCODE
+               EXIT PARAGRAPH
+           END-IF
+      *
+           IF WS-RECON-COUNT-HOST NOT = WS-REG-ATUAL
+               SET RECON-DIVERGENTE TO TRUE
+               IF RETURN-CODE < 8
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+      *
+       0700-SYSOUT-ERRO-SQL.
+           MOVE WS-SYSOUT-OPERACAO TO SYS-OPE-SQL
+           MOVE SQLCODE TO SYS-COD-SQL
+           DISPLAY SYS-SQLMSG-LINHA-1
+           DISPLAY SYS-SQLMSG-LINHA-2
+           DISPLAY SYS-SQLMSG-LINHA-3.
+      *
+      * DISTINGUE UM SQLCODE DE REGRA DE NEGOCIO (CHAVE DUPLICADA,
+      * VIOLACAO DE CONSTRAINT) DE UM SQLCODE DE INDISPONIBILIDADE DO
+      * BANCO - NESTE SEGUNDO CASO NAO ADIANTA CONTINUAR LENDO O
+      * ARQUIVO, POIS TODO REGISTRO SEGUINTE VAI FALHAR DA MESMA FORMA,
+      * ENTAO O LOTE E DESFEITO (ROLLBACK) E ENCERRADO IMEDIATAMENTE EM
+      * VEZ DE SO REGISTRAR 'ERRO INSERT'/'ERRO UPDATE' EM LD2-ERRO E
+      * SEGUIR PARA O PROXIMO REGISTRO. CHAMADA LOGO APOS
+      * 0700-SYSOUT-ERRO-SQL PELOS PARAGRAFOS 2000/3000/4000/5000/
+      * 6000-PROCESSA-xxx.
+       0720-VERIFICA-SQLCODE-FATAL.
+           EVALUATE SQLCODE
+               WHEN -923
+               WHEN -924
+               WHEN -30080
+               WHEN -30081
+               WHEN -1224
+                   DISPLAY 'DEV06P10   BANCO DE DADOS INDISPONIVEL - '
+                       'ABORTANDO O LOTE. SQLCODE: ' SQLCODE
+                   EXEC SQL
+                       ROLLBACK
+                   END-EXEC
+                   MOVE 12 TO RETURN-CODE
+                   CLOSE ARQ-DADOSCLI
+                   PERFORM 9999-FIM
+                   STOP RUN
+           END-EVALUATE.
+      *
+      * GRAVA UMA IMAGEM (ANTES OU DEPOIS, CONFORME
+      * WS-TIPO-IMAGEM-HIST) DO REGISTRO CLIENTPJ EM
+      * ALUNO06.CLIENTPJ_HIST. CHAMADA A PARTIR DE 2000/3000/4000/
+      * 5000/6000-PROCESSA-xxx, ANTES E DEPOIS DA ALTERACAO.
+       0750-GRAVA-HISTORICO.
+           IF NOT SIMULACAO-ATIVA
+               EXEC SQL
+                   INSERT INTO ALUNO06.CLIENTPJ_HIST (
+                       CODIGO_CLI, TIPO_OPER_HIST, TIPO_IMAGEM_HIST,
+                       DATA_HIST, RAZSOCIAL_CLI, NUMECNPJA_CLI,
+                       FILIALCNPJA_CLI, SALDO_CLI, VRULTCOMPRA_CLI,
+                       DTULTCOMPRA_CLI, DTATLZDADOS_CLI, DTINATIVA_CLI,
+                       DTAGENDA_CLI
+                   ) VALUES (
+                       :WS-CODIGOCLI-HOST, :PRF-OPERACAO,
+                       :WS-TIPO-IMAGEM-HIST,
+                       :WS-DATA-PROCESSAMENTO-HOST,
+                       :WS-HIST-RAZAOSOCIAL, :WS-HIST-CNPJA,
+                       :WS-HIST-FILIALA, :WS-HIST-SALDO,
+                       :WS-HIST-VLRULTCOMPRA, :WS-HIST-DTULTCOMPRA,
+                       :WS-HIST-DTATLZDADOS, :WS-HIST-DTINATIVA,
+                       :WS-HIST-DTAGENDA
+                   )
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE 'INS HIST' TO WS-SYSOUT-OPERACAO
+                   PERFORM 0700-SYSOUT-ERRO-SQL
+                   PERFORM 0720-VERIFICA-SQLCODE-FATAL
+               END-IF
+           END-IF.
+      *
+       0800-SYSOUT-ERRO-ARQUIVO.
+           DISPLAY SYS-ERROARQ-LINHA-1
+           DISPLAY SYS-ERROARQ-LINHA-2
+           DISPLAY SYS-ERROARQ-LINHA-3
+           DISPLAY SYS-ERROARQ-LINHA-4
+           DISPLAY SYS-ERROARQ-LINHA-5.
+      *
+       0500-IMPRIME-CABECALHO.
+           ADD 1 TO WS-REL-PAGINA
+           MOVE WS-REL-DATA-EDIT TO CB1-DATA
+           MOVE WS-REL-PAGINA TO CB1-PAG
+           WRITE REG-RLINCONS FROM CABEC1 AFTER ADVANCING PAGE
+           WRITE REG-RLINCONS FROM CABEC2 AFTER ADVANCING 2 LINES
+           MOVE ZEROS TO WS-REL-LINHA.
+      *
+       0600-MOVE-DESCOPER.
            EVALUATE TRUE
-             WHEN NOVO-CLIENTE
-               PERFORM 2000-PROCESSA-NOVO
-             WHEN ATUALIZACAO
-               PERFORM 3000-PROCESSA-ATUAL
-             WHEN INATIVACAO
-               PERFORM 4000-PROCESSA-INATIVACAO
-             WHEN OTHER
-               MOVE 'OPERACAO INVALIDA' TO LD2-ERRO
-               PERFORM 8000-REG-INVALIDO
+               WHEN NOVO-CLIENTE
+                   MOVE 'NOVO CLIENTE' TO LD1-DESCOPER
+               WHEN ATUALIZACAO
+                   MOVE 'ATUALIZACAO'  TO LD1-DESCOPER
+               WHEN INATIVACAO
+                   MOVE 'INATIVACAO'   TO LD1-DESCOPER
+               WHEN REATIVACAO
+                   MOVE 'REATIVACAO'   TO LD1-DESCOPER
+               WHEN AJUSTE-SALDO
+                   MOVE 'AJUSTE SALDO' TO LD1-DESCOPER
+               WHEN OTHER
+                   MOVE 'INVALIDA'     TO LD1-DESCOPER
            END-EVALUATE.
+      *
+       1000-TRATA-REGISTRO.
+           MOVE PRF-CODIGOCLI   TO WS-CODIGOCLI-HOST
+           MOVE PRF-RAZAOSOCIAL TO WS-RAZAOSOCIAL-HOST
+           MOVE 'N' TO WS-INATIV-AGENDADA
+           PERFORM 0170-VERIFICA-CHAVE-DUP
+           IF CHAVE-DUPLICADA
+               MOVE 'CHAVE DUPLICADA' TO WS-MOTIVO-ERRO
+               PERFORM 8000-REG-INVALIDO
+           ELSE
+               EVALUATE TRUE
+                 WHEN NOVO-CLIENTE
+                   PERFORM 2000-PROCESSA-NOVO
+                 WHEN ATUALIZACAO
+                   PERFORM 3000-PROCESSA-ATUAL
+                 WHEN INATIVACAO
+                   PERFORM 4000-PROCESSA-INATIVACAO
+                 WHEN REATIVACAO
+                   PERFORM 5000-PROCESSA-REATIVACAO
+                 WHEN AJUSTE-SALDO
+                   PERFORM 6000-PROCESSA-AJUSTE-SALDO
+                 WHEN OTHER
+                   MOVE 'OPERACAO INVALIDA' TO WS-MOTIVO-ERRO
+                   PERFORM 8000-REG-INVALIDO
+               END-EVALUATE
+           END-IF.
+      *
+       0170-VERIFICA-CHAVE-DUP.
+           MOVE 'N' TO WS-CHAVE-DUPLICADA
+           MOVE PRF-CODIGOCLI TO CHV-CODIGOCLI
+           MOVE PRF-OPERACAO  TO CHV-OPERACAO
+           READ ARQ-CHAVES
+               INVALID KEY
+                   WRITE REG-CHAVES
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CHAVE-DUPLICADA
+           END-READ.
+      *
+      * CONFERE SE O FILIAL INFORMADO CONSTA NO CADASTRO MESTRE COMO
+      * VALIDO PARA A RAIZ DE CNPJ INFORMADA (WRK-CNPJ/WRK-FILIAL JA
+      * DEVEM ESTAR PREENCHIDOS PELO CHAMADOR).
+       0180-VALIDA-FILIAL-MESTRE.
+           MOVE 'N' TO WS-FILIAL-INVALIDA
+           MOVE WRK-CNPJ TO FLM-CNPJ
+           MOVE WRK-FILIAL TO FLM-FILIAL
+           READ ARQ-FILIAL
+               INVALID KEY
+                   MOVE 'S' TO WS-FILIAL-INVALIDA
+           END-READ.
 
        2000-PROCESSA-NOVO.
            IF PRF-CODIGOCLI = 0
-              MOVE 'ERRO NUM. CLIENTE' TO LD2-ERRO
+              MOVE 'ERRO NUM. CLIENTE' TO WS-MOTIVO-ERRO
               PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
            END-IF
            IF PRF-RAZAOSOCIAL = SPACES
-              MOVE 'ERRO RAZAO SOCIAL' TO LD2-ERRO
+              MOVE 'ERRO RAZAO SOCIAL' TO WS-MOTIVO-ERRO
               PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
            END-IF
            IF PRF-CNPJ = SPACES OR PRF-FILIAL = SPACES
-              MOVE 'ERRO CNPJ' TO LD2-ERRO
+              MOVE 'ERRO CNPJ' TO WS-MOTIVO-ERRO
               PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
            END-IF
            MOVE PRF-CNPJ TO WRK-CNPJ
            MOVE PRF-FILIAL TO WRK-FILIAL
            MOVE PRF-CONTROLE TO WRK-CONTROLE
            CALL WRK-PROG-CNPJ USING WRK-AREACNPJ
            IF WRK-CODRCNPJ NOT = 'OK'
-              MOVE 'ERRO CNPJ' TO LD2-ERRO
+              EVALUATE WRK-CODRCNPJ
+                  WHEN '01'
+                      MOVE 'CNPJ EM BRANCO' TO WS-MOTIVO-ERRO
+                  WHEN '02'
+                      MOVE 'CONTROLE INVALIDO' TO WS-MOTIVO-ERRO
+                  WHEN '03'
+                      MOVE 'DIG VERIF INVALIDO' TO WS-MOTIVO-ERRO
+                  WHEN OTHER
+                      MOVE 'ERRO CNPJ' TO WS-MOTIVO-ERRO
+              END-EVALUATE
+              PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM 0180-VALIDA-FILIAL-MESTRE
+           IF FILIAL-INVALIDA
+              MOVE 'ERRO FILIAL' TO WS-MOTIVO-ERRO
               PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
            END-IF
+
+           EXEC SQL
+               SELECT CODIGO_CLI INTO :WS-CODIGOCLI-HOST
+                 FROM ALUNO06.CLIENTPJ
+                WHERE NUMECNPJA_CLI = :WRK-CNPJ
+                  AND FILIALCNPJA_CLI = :WRK-FILIAL
+                  AND DTINATIVA_CLI IS NULL
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE 'CNPJ DUPLICADO' TO WS-MOTIVO-ERRO
+              PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
+           END-IF
+
            IF PRF-VLRULTCOMPRA = 0
-              MOVE 'ERRO VALOR' TO LD2-ERRO
+              MOVE 'ERRO VALOR' TO WS-MOTIVO-ERRO
               PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
            END-IF
            MOVE PRF-DATAOPER TO WRK-DATADEV
            PERFORM 1400-CALL-DEVCDATA
            IF WRK-CODRDEV NOT = 'OK'
-              MOVE 'ERRO DATA' TO LD2-ERRO
+              MOVE 'ERRO DATA INVALIDA' TO WS-MOTIVO-ERRO
               PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
            END-IF
            IF PRF-DATAOPER > WRK-DATA-PROCESSAMENTO
-              MOVE 'ERRO DATA' TO LD2-ERRO
+              MOVE 'ERRO DATA FUTURA' TO WS-MOTIVO-ERRO
               PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
            END-IF
 
       *--- MOVENDO DADOS PARA VARIAVEIS HOST ---
@@ -183,10 +967,14 @@
            MOVE PRF-RAZAOSOCIAL     TO WS-RAZAOSOCIAL-HOST
            MOVE PRF-CNPJ            TO WS-CNPJ-HOST
            MOVE PRF-FILIAL          TO WS-FILIAL-HOST
+           MOVE PRF-CNPJ            TO WS-CNPJA-HOST
+           MOVE PRF-FILIAL          TO WS-FILIALA-HOST
            MOVE PRF-CONTROLE        TO WS-CONTROLE-HOST
            MOVE PRF-VLRULTCOMPRA    TO WS-VLRULTCOMPRA-HOST
            MOVE PRF-DATAOPER        TO WS-DATAOPER-HOST
            MOVE WRK-DATA-PROCESSAMENTO TO WS-DATA-PROCESSAMENTO-HOST
+           MOVE PRF-EMAIL           TO WS-EMAIL-HOST
+           MOVE ZEROS               TO WS-SALDO-HOST
 
            EXEC SQL
                SELECT CODIGO_CLI INTO :WS-CODIGOCLI-HOST
@@ -195,24 +983,52 @@
            END-EXEC
 
            IF SQLCODE NOT = 0
-               EXEC SQL
-                   INSERT INTO ALUNO06.CLIENTPJ (
-                       CODIGO_CLI, RAZSOCIAL_CLI, NUMECNPJ_CLI, FILIALCNPJ_CLI,
-                       CTLCNPJ_CLI, VRULTCOMPRA_CLI, DTULTCOMPRA_CLI, DTATLZDADOS_CLI
-                   ) VALUES (
-                       :WS-CODIGOCLI-HOST, :WS-RAZAOSOCIAL-HOST, :WS-CNPJ-HOST,
-                       :WS-FILIAL-HOST, :WS-CONTROLE-HOST, :WS-VLRULTCOMPRA-HOST,
-                       :WS-DATAOPER-HOST, :WS-DATA-PROCESSAMENTO-HOST
-                   )
-               END-EXEC
+               IF NOT SIMULACAO-ATIVA
+                   EXEC SQL
+                       INSERT INTO ALUNO06.CLIENTPJ (
+                           CODIGO_CLI, RAZSOCIAL_CLI, NUMECNPJ_CLI,
+                           FILIALCNPJ_CLI, CTLCNPJ_CLI, NUMECNPJA_CLI,
+                           FILIALCNPJA_CLI, SALDO_CLI, VRULTCOMPRA_CLI,
+                           DTULTCOMPRA_CLI, DTATLZDADOS_CLI, EMAIL_CLI
+                       ) VALUES (
+                           :WS-CODIGOCLI-HOST, :WS-RAZAOSOCIAL-HOST,
+                           :WS-CNPJ-HOST, :WS-FILIAL-HOST,
+                           :WS-CONTROLE-HOST, :WS-CNPJA-HOST,
+                           :WS-FILIALA-HOST, :WS-SALDO-HOST,
+                           :WS-VLRULTCOMPRA-HOST,
+                           :WS-DATAOPER-HOST,
+                           :WS-DATA-PROCESSAMENTO-HOST,
+                           :WS-EMAIL-HOST
+                       )
+                   END-EXEC
 
-               IF SQLCODE NOT = 0
-                   MOVE 'ERRO INSERT' TO LD2-ERRO
-                   PERFORM 8000-REG-INVALIDO
+                   IF SQLCODE NOT = 0
+                       MOVE 'INSERT' TO WS-SYSOUT-OPERACAO
+                       PERFORM 0700-SYSOUT-ERRO-SQL
+                       PERFORM 0720-VERIFICA-SQLCODE-FATAL
+                       MOVE 'ERRO INSERT' TO WS-MOTIVO-ERRO
+                       PERFORM 8000-REG-INVALIDO
+                       EXIT PARAGRAPH
+                   ELSE
+                       MOVE WS-RAZAOSOCIAL-HOST TO WS-HIST-RAZAOSOCIAL
+                       MOVE WS-CNPJA-HOST       TO WS-HIST-CNPJA
+                       MOVE WS-FILIALA-HOST     TO WS-HIST-FILIALA
+                       MOVE ZEROS               TO WS-HIST-SALDO
+                       MOVE WS-VLRULTCOMPRA-HOST
+                           TO WS-HIST-VLRULTCOMPRA
+                       MOVE WS-DATAOPER-HOST TO WS-HIST-DTULTCOMPRA
+                       MOVE WS-DATA-PROCESSAMENTO-HOST
+                           TO WS-HIST-DTATLZDADOS
+                       MOVE ZEROS TO WS-HIST-DTINATIVA
+                       MOVE ZEROS TO WS-HIST-DTAGENDA
+                       MOVE 'D' TO WS-TIPO-IMAGEM-HIST
+                       PERFORM 0750-GRAVA-HISTORICO
+                   END-IF
                END-IF
            ELSE
-               MOVE 'ERRO NUM CLIENTE' TO LD2-ERRO
+               MOVE 'ERRO NUM CLIENTE' TO WS-MOTIVO-ERRO
                PERFORM 8000-REG-INVALIDO
+               EXIT PARAGRAPH
            END-IF
 
            ADD 1 TO WS-REG-ATUAL
@@ -220,30 +1036,64 @@
 
        3000-PROCESSA-ATUAL.
            IF PRF-CODIGOCLI = 0
-              MOVE 'ERRO NUM. CLIENTE' TO LD2-ERRO
+              MOVE 'ERRO NUM. CLIENTE' TO WS-MOTIVO-ERRO
               PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
            END-IF
 
            EXEC SQL
-               SELECT CODIGO_CLI INTO :WS-CODIGOCLI-HOST
+               SELECT CODIGO_CLI, RAZSOCIAL_CLI, NUMECNPJA_CLI,
+                      FILIALCNPJA_CLI, SALDO_CLI, VRULTCOMPRA_CLI,
+                      DTULTCOMPRA_CLI, DTATLZDADOS_CLI, EMAIL_CLI
+                 INTO :WS-CODIGOCLI-HOST, :WS-RAZAOSOCIAL-HOST,
+                      :WS-HIST-CNPJA, :WS-HIST-FILIALA,
+                      :WS-HIST-SALDO, :WS-HIST-VLRULTCOMPRA,
+                      :WS-HIST-DTULTCOMPRA, :WS-HIST-DTATLZDADOS,
+                      :WS-EMAIL-HOST
                  FROM ALUNO06.CLIENTPJ
                 WHERE CODIGO_CLI = :PRF-CODIGOCLI
                   AND DTINATIVA_CLI IS NULL
            END-EXEC
 
            IF SQLCODE NOT = 0
-               MOVE 'ERRO NUM CLIENTE' TO LD2-ERRO
+               MOVE 'ERRO NUM CLIENTE' TO WS-MOTIVO-ERRO
                PERFORM 8000-REG-INVALIDO
+               EXIT PARAGRAPH
+           ELSE
+               MOVE WS-RAZAOSOCIAL-HOST TO WS-HIST-RAZAOSOCIAL
+               MOVE ZEROS TO WS-HIST-DTINATIVA
+               MOVE ZEROS TO WS-HIST-DTAGENDA
+               MOVE 'A' TO WS-TIPO-IMAGEM-HIST
+               PERFORM 0750-GRAVA-HISTORICO
            END-IF
 
-           IF PRF-CNPJ NOT = SPACES OR PRF-FILIAL NOT = SPACES OR PRF-CONTROLE NOT = 0 OR PRF-VLRULTCOMPRA NOT = 0
+           IF PRF-CNPJ NOT = SPACES OR PRF-FILIAL NOT = SPACES
+              OR PRF-CONTROLE NOT = 0 OR PRF-VLRULTCOMPRA NOT = 0
                MOVE PRF-CNPJ TO WRK-CNPJ
                MOVE PRF-FILIAL TO WRK-FILIAL
                MOVE PRF-CONTROLE TO WRK-CONTROLE
                CALL WRK-PROG-CNPJ USING WRK-AREACNPJ
                IF WRK-CODRCNPJ NOT = 'OK'
-                   MOVE 'ERRO CNPJ' TO LD2-ERRO
+                   EVALUATE WRK-CODRCNPJ
+                       WHEN '01'
+                           MOVE 'CNPJ EM BRANCO' TO WS-MOTIVO-ERRO
+                       WHEN '02'
+                           MOVE 'CONTROLE INVALIDO' TO WS-MOTIVO-ERRO
+                       WHEN '03'
+                           MOVE 'DIG VERIF INVALIDO' TO WS-MOTIVO-ERRO
+                       WHEN OTHER
+                           MOVE 'ERRO CNPJ' TO WS-MOTIVO-ERRO
+                   END-EVALUATE
                    PERFORM 8000-REG-INVALIDO
+                   EXIT PARAGRAPH
+               END-IF
+               IF PRF-CNPJ NOT = SPACES AND PRF-FILIAL NOT = SPACES
+                   PERFORM 0180-VALIDA-FILIAL-MESTRE
+                   IF FILIAL-INVALIDA
+                       MOVE 'ERRO FILIAL' TO WS-MOTIVO-ERRO
+                       PERFORM 8000-REG-INVALIDO
+                       EXIT PARAGRAPH
+                   END-IF
                END-IF
            END-IF
 
@@ -251,115 +1101,384 @@
                MOVE PRF-DATAOPER TO WRK-DATADEV
                PERFORM 1400-CALL-DEVCDATA
                IF WRK-CODRDEV NOT = 'OK'
-                   MOVE 'ERRO DATA' TO LD2-ERRO
+                   MOVE 'ERRO DATA INVALIDA' TO WS-MOTIVO-ERRO
                    PERFORM 8000-REG-INVALIDO
+                   EXIT PARAGRAPH
                END-IF
                IF PRF-DATAOPER > WRK-DATA-PROCESSAMENTO
-                   MOVE 'ERRO DATA' TO LD2-ERRO
+                   MOVE 'ERRO DATA FUTURA' TO WS-MOTIVO-ERRO
                    PERFORM 8000-REG-INVALIDO
+                   EXIT PARAGRAPH
                END-IF
            END-IF
 
+           IF PRF-RAZAOSOCIAL NOT = SPACES
+               MOVE PRF-RAZAOSOCIAL TO WS-RAZAOSOCIAL-HOST
+           END-IF
+           IF PRF-EMAIL NOT = SPACES
+               MOVE PRF-EMAIL TO WS-EMAIL-HOST
+           END-IF
            MOVE PRF-CODIGOCLI       TO WS-CODIGOCLI-HOST
-           MOVE PRF-RAZAOSOCIAL     TO WS-RAZAOSOCIAL-HOST
            MOVE PRF-CNPJ            TO WS-CNPJ-HOST
            MOVE PRF-FILIAL          TO WS-FILIAL-HOST
+           MOVE PRF-CNPJ            TO WS-CNPJA-HOST
+           MOVE PRF-FILIAL          TO WS-FILIALA-HOST
            MOVE PRF-CONTROLE        TO WS-CONTROLE-HOST
            MOVE PRF-VLRULTCOMPRA    TO WS-VLRULTCOMPRA-HOST
            MOVE PRF-DATAOPER        TO WS-DATAOPER-HOST
            MOVE WRK-DATA-PROCESSAMENTO TO WS-DATA-PROCESSAMENTO-HOST
 
+           IF NOT SIMULACAO-ATIVA
+               EXEC SQL
+                   UPDATE ALUNO06.CLIENTPJ SET
+                     RAZSOCIAL_CLI    = :WS-RAZAOSOCIAL-HOST,
+                     NUMECNPJ_CLI     = :WS-CNPJ-HOST,
+                     FILIALCNPJ_CLI   = :WS-FILIAL-HOST,
+                     CTLCNPJ_CLI      = :WS-CONTROLE-HOST,
+                     NUMECNPJA_CLI    = :WS-CNPJA-HOST,
+                     FILIALCNPJA_CLI  = :WS-FILIALA-HOST,
+                     VRULTCOMPRA_CLI  = :WS-VLRULTCOMPRA-HOST,
+                     DTULTCOMPRA_CLI  = :WS-DATAOPER-HOST,
+                     DTATLZDADOS_CLI  = :WS-DATA-PROCESSAMENTO-HOST,
+                     EMAIL_CLI        = :WS-EMAIL-HOST
+                   WHERE CODIGO_CLI = :WS-CODIGOCLI-HOST
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   MOVE 'UPDATE' TO WS-SYSOUT-OPERACAO
+                   PERFORM 0700-SYSOUT-ERRO-SQL
+                   PERFORM 0720-VERIFICA-SQLCODE-FATAL
+                   MOVE 'ERRO UPDATE' TO WS-MOTIVO-ERRO
+                   PERFORM 8000-REG-INVALIDO
+                   EXIT PARAGRAPH
+               ELSE
+                   MOVE WS-RAZAOSOCIAL-HOST TO WS-HIST-RAZAOSOCIAL
+                   MOVE WS-CNPJA-HOST       TO WS-HIST-CNPJA
+                   MOVE WS-FILIALA-HOST     TO WS-HIST-FILIALA
+                   MOVE WS-VLRULTCOMPRA-HOST
+                       TO WS-HIST-VLRULTCOMPRA
+                   MOVE WS-DATAOPER-HOST TO WS-HIST-DTULTCOMPRA
+                   MOVE WS-DATA-PROCESSAMENTO-HOST
+                       TO WS-HIST-DTATLZDADOS
+                   MOVE ZEROS TO WS-HIST-DTAGENDA
+                   MOVE 'D' TO WS-TIPO-IMAGEM-HIST
+                   PERFORM 0750-GRAVA-HISTORICO
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-REG-ATUAL
+           PERFORM 7000-IMPRIME-OK.
+
+       4000-PROCESSA-INATIVACAO.
+           MOVE 'N' TO WS-INATIV-AGENDADA
+           IF PRF-CODIGOCLI = 0
+              MOVE 'ERRO NUM. CLIENTE' TO WS-MOTIVO-ERRO
+              PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
+           END-IF
+
            EXEC SQL
-               UPDATE ALUNO06.CLIENTPJ SET
-                 RAZSOCIAL_CLI    = :WS-RAZAOSOCIAL-HOST,
-                 NUMECNPJ_CLI     = :WS-CNPJ-HOST,
-                 FILIALCNPJ_CLI   = :WS-FILIAL-HOST,
-                 CTLCNPJ_CLI      = :WS-CONTROLE-HOST,
-                 VRULTCOMPRA_CLI  = :WS-VLRULTCOMPRA-HOST,
-                 DTULTCOMPRA_CLI  = :WS-DATAOPER-HOST,
-                 DTATLZDADOS_CLI  = :WS-DATA-PROCESSAMENTO-HOST
-               WHERE CODIGO_CLI = :WS-CODIGOCLI-HOST
+               SELECT CODIGO_CLI, RAZSOCIAL_CLI, NUMECNPJA_CLI,
+                      FILIALCNPJA_CLI, SALDO_CLI, VRULTCOMPRA_CLI,
+                      DTULTCOMPRA_CLI, DTATLZDADOS_CLI
+                 INTO :WS-CODIGOCLI-HOST, :WS-RAZAOSOCIAL-HOST,
+                      :WS-HIST-CNPJA, :WS-HIST-FILIALA,
+                      :WS-HIST-SALDO, :WS-HIST-VLRULTCOMPRA,
+                      :WS-HIST-DTULTCOMPRA, :WS-HIST-DTATLZDADOS
+                 FROM ALUNO06.CLIENTPJ
+                WHERE CODIGO_CLI = :PRF-CODIGOCLI
+                  AND DTINATIVA_CLI IS NULL
            END-EXEC
 
            IF SQLCODE NOT = 0
-               MOVE 'ERRO UPDATE' TO LD2-ERRO
+               MOVE 'ERRO NUM CLIENTE' TO WS-MOTIVO-ERRO
                PERFORM 8000-REG-INVALIDO
+               EXIT PARAGRAPH
+           ELSE
+               MOVE WS-RAZAOSOCIAL-HOST TO WS-HIST-RAZAOSOCIAL
+               MOVE ZEROS TO WS-HIST-DTINATIVA
+               MOVE ZEROS TO WS-HIST-DTAGENDA
+               MOVE 'A' TO WS-TIPO-IMAGEM-HIST
+               PERFORM 0750-GRAVA-HISTORICO
+           END-IF
+
+           MOVE PRF-DATAOPER TO WRK-DATADEV
+           PERFORM 1400-CALL-DEVCDATA
+           IF WRK-CODRDEV NOT = 'OK'
+              MOVE 'ERRO DATA INVALIDA' TO WS-MOTIVO-ERRO
+              PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
+           END-IF
+
+           IF PRF-DATAOPER > WRK-DATA-PROCESSAMENTO
+               IF WS-PARM-DIAS-TOLERANCIA = 0
+                  OR PRF-DATAOPER > WS-DATA-LIMITE-AGENDA
+                   MOVE 'ERRO DATA FUTURA' TO WS-MOTIVO-ERRO
+                   PERFORM 8000-REG-INVALIDO
+                   EXIT PARAGRAPH
+               ELSE
+                   MOVE 'S' TO WS-INATIV-AGENDADA
+               END-IF
+           END-IF
+
+           MOVE PRF-CODIGOCLI       TO WS-CODIGOCLI-HOST
+           MOVE PRF-DATAOPER        TO WS-DATAOPER-HOST
+           MOVE WRK-DATA-PROCESSAMENTO TO WS-DATA-PROCESSAMENTO-HOST
+
+           IF NOT SIMULACAO-ATIVA
+               IF INATIVACAO-AGENDADA
+                   EXEC SQL
+                       UPDATE ALUNO06.CLIENTPJ SET
+                         DTAGENDA_CLI     = :WS-DATAOPER-HOST,
+                         DTATLZDADOS_CLI  = :WS-DATA-PROCESSAMENTO-HOST
+                       WHERE CODIGO_CLI = :WS-CODIGOCLI-HOST
+                   END-EXEC
+               ELSE
+                   EXEC SQL
+                       UPDATE ALUNO06.CLIENTPJ SET
+                         DTINATIVA_CLI    = :WS-DATAOPER-HOST,
+                         DTATLZDADOS_CLI  = :WS-DATA-PROCESSAMENTO-HOST
+                       WHERE CODIGO_CLI = :WS-CODIGOCLI-HOST
+                   END-EXEC
+               END-IF
+
+               IF SQLCODE NOT = 0
+                   MOVE 'UPDATE' TO WS-SYSOUT-OPERACAO
+                   PERFORM 0700-SYSOUT-ERRO-SQL
+                   PERFORM 0720-VERIFICA-SQLCODE-FATAL
+                   MOVE 'ERRO UPDATE' TO WS-MOTIVO-ERRO
+                   PERFORM 8000-REG-INVALIDO
+                   EXIT PARAGRAPH
+               ELSE
+                   IF INATIVACAO-AGENDADA
+                       MOVE WS-DATAOPER-HOST TO WS-HIST-DTAGENDA
+                   ELSE
+                       MOVE WS-DATAOPER-HOST TO WS-HIST-DTINATIVA
+                       MOVE ZEROS TO WS-HIST-DTAGENDA
+                   END-IF
+                   MOVE WS-DATA-PROCESSAMENTO-HOST
+                       TO WS-HIST-DTATLZDADOS
+                   MOVE 'D' TO WS-TIPO-IMAGEM-HIST
+                   PERFORM 0750-GRAVA-HISTORICO
+               END-IF
            END-IF
 
            ADD 1 TO WS-REG-ATUAL
            PERFORM 7000-IMPRIME-OK.
 
-       4000-PROCESSA-INATIVACAO.
+       5000-PROCESSA-REATIVACAO.
            IF PRF-CODIGOCLI = 0
-              MOVE 'ERRO NUM. CLIENTE' TO LD2-ERRO
+              MOVE 'ERRO NUM. CLIENTE' TO WS-MOTIVO-ERRO
               PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
            END-IF
 
            EXEC SQL
-               SELECT CODIGO_CLI INTO :WS-CODIGOCLI-HOST
+               SELECT CODIGO_CLI, RAZSOCIAL_CLI, NUMECNPJA_CLI,
+                      FILIALCNPJA_CLI, SALDO_CLI, VRULTCOMPRA_CLI,
+                      DTULTCOMPRA_CLI, DTATLZDADOS_CLI, DTINATIVA_CLI
+                 INTO :WS-CODIGOCLI-HOST, :WS-RAZAOSOCIAL-HOST,
+                      :WS-HIST-CNPJA, :WS-HIST-FILIALA,
+                      :WS-HIST-SALDO, :WS-HIST-VLRULTCOMPRA,
+                      :WS-HIST-DTULTCOMPRA, :WS-HIST-DTATLZDADOS,
+                      :WS-HIST-DTINATIVA
                  FROM ALUNO06.CLIENTPJ
                 WHERE CODIGO_CLI = :PRF-CODIGOCLI
-                  AND DTINATIVA_CLI IS NULL
+                  AND DTINATIVA_CLI IS NOT NULL
            END-EXEC
 
            IF SQLCODE NOT = 0
-               MOVE 'ERRO NUM CLIENTE' TO LD2-ERRO
+               MOVE 'ERRO NUM CLIENTE' TO WS-MOTIVO-ERRO
                PERFORM 8000-REG-INVALIDO
+               EXIT PARAGRAPH
+           ELSE
+               MOVE WS-RAZAOSOCIAL-HOST TO WS-HIST-RAZAOSOCIAL
+               MOVE ZEROS TO WS-HIST-DTAGENDA
+               MOVE 'A' TO WS-TIPO-IMAGEM-HIST
+               PERFORM 0750-GRAVA-HISTORICO
            END-IF
 
            MOVE PRF-DATAOPER TO WRK-DATADEV
            PERFORM 1400-CALL-DEVCDATA
            IF WRK-CODRDEV NOT = 'OK'
-              MOVE 'ERRO DATA' TO LD2-ERRO
+              MOVE 'ERRO DATA INVALIDA' TO WS-MOTIVO-ERRO
               PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
            END-IF
 
            IF PRF-DATAOPER > WRK-DATA-PROCESSAMENTO
-              MOVE 'ERRO DATA' TO LD2-ERRO
+              MOVE 'ERRO DATA FUTURA' TO WS-MOTIVO-ERRO
               PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
            END-IF
 
            MOVE PRF-CODIGOCLI       TO WS-CODIGOCLI-HOST
-           MOVE PRF-DATAOPER        TO WS-DATAOPER-HOST
            MOVE WRK-DATA-PROCESSAMENTO TO WS-DATA-PROCESSAMENTO-HOST
 
+           IF NOT SIMULACAO-ATIVA
+               EXEC SQL
+                   UPDATE ALUNO06.CLIENTPJ SET
+                     DTINATIVA_CLI    = NULL,
+                     DTATLZDADOS_CLI  = :WS-DATA-PROCESSAMENTO-HOST
+                   WHERE CODIGO_CLI = :WS-CODIGOCLI-HOST
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   MOVE 'UPDATE' TO WS-SYSOUT-OPERACAO
+                   PERFORM 0700-SYSOUT-ERRO-SQL
+                   PERFORM 0720-VERIFICA-SQLCODE-FATAL
+                   MOVE 'ERRO UPDATE' TO WS-MOTIVO-ERRO
+                   PERFORM 8000-REG-INVALIDO
+                   EXIT PARAGRAPH
+               ELSE
+                   MOVE ZEROS TO WS-HIST-DTINATIVA
+                   MOVE ZEROS TO WS-HIST-DTAGENDA
+                   MOVE WS-DATA-PROCESSAMENTO-HOST
+                       TO WS-HIST-DTATLZDADOS
+                   MOVE 'D' TO WS-TIPO-IMAGEM-HIST
+                   PERFORM 0750-GRAVA-HISTORICO
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-REG-ATUAL
+           PERFORM 7000-IMPRIME-OK.
+
+       6000-PROCESSA-AJUSTE-SALDO.
+           IF PRF-CODIGOCLI = 0
+              MOVE 'ERRO NUM. CLIENTE' TO WS-MOTIVO-ERRO
+              PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
+           END-IF
+
+           IF PRF-VLRAJUSTE = 0
+              MOVE 'ERRO VALOR' TO WS-MOTIVO-ERRO
+              PERFORM 8000-REG-INVALIDO
+              EXIT PARAGRAPH
+           END-IF
+
            EXEC SQL
-               UPDATE ALUNO06.CLIENTPJ SET
-                 DTINATIVA_CLI    = :WS-DATAOPER-HOST,
-                 DTATLZDADOS_CLI  = :WS-DATA-PROCESSAMENTO-HOST
-               WHERE CODIGO_CLI = :WS-CODIGOCLI-HOST
+               SELECT CODIGO_CLI, RAZSOCIAL_CLI, SALDO_CLI,
+                      NUMECNPJA_CLI, FILIALCNPJA_CLI,
+                      VRULTCOMPRA_CLI, DTULTCOMPRA_CLI,
+                      DTATLZDADOS_CLI
+                 INTO :WS-CODIGOCLI-HOST, :WS-RAZAOSOCIAL-HOST,
+                      :WS-SALDO-HOST, :WS-HIST-CNPJA,
+                      :WS-HIST-FILIALA, :WS-HIST-VLRULTCOMPRA,
+                      :WS-HIST-DTULTCOMPRA, :WS-HIST-DTATLZDADOS
+                 FROM ALUNO06.CLIENTPJ
+                WHERE CODIGO_CLI = :PRF-CODIGOCLI
+                  AND DTINATIVA_CLI IS NULL
            END-EXEC
 
            IF SQLCODE NOT = 0
-               MOVE 'ERRO UPDATE' TO LD2-ERRO
+               MOVE 'ERRO NUM CLIENTE' TO WS-MOTIVO-ERRO
                PERFORM 8000-REG-INVALIDO
+               EXIT PARAGRAPH
+           ELSE
+               MOVE WS-RAZAOSOCIAL-HOST TO WS-HIST-RAZAOSOCIAL
+               MOVE WS-SALDO-HOST       TO WS-HIST-SALDO
+               MOVE ZEROS TO WS-HIST-DTINATIVA
+               MOVE ZEROS TO WS-HIST-DTAGENDA
+               MOVE 'A' TO WS-TIPO-IMAGEM-HIST
+               PERFORM 0750-GRAVA-HISTORICO
+           END-IF
+
+           MOVE PRF-CODIGOCLI       TO WS-CODIGOCLI-HOST
+           MOVE PRF-VLRAJUSTE       TO WS-VLRAJUSTE-HOST
+           MOVE WRK-DATA-PROCESSAMENTO TO WS-DATA-PROCESSAMENTO-HOST
+
+           IF NOT SIMULACAO-ATIVA
+               EXEC SQL
+                   UPDATE ALUNO06.CLIENTPJ SET
+                     SALDO_CLI        = SALDO_CLI + :WS-VLRAJUSTE-HOST,
+                     DTATLZDADOS_CLI  = :WS-DATA-PROCESSAMENTO-HOST
+                   WHERE CODIGO_CLI = :WS-CODIGOCLI-HOST
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   MOVE 'UPDATE' TO WS-SYSOUT-OPERACAO
+                   PERFORM 0700-SYSOUT-ERRO-SQL
+                   PERFORM 0720-VERIFICA-SQLCODE-FATAL
+                   MOVE 'ERRO UPDATE' TO WS-MOTIVO-ERRO
+                   PERFORM 8000-REG-INVALIDO
+                   EXIT PARAGRAPH
+               ELSE
+                   COMPUTE WS-HIST-SALDO =
+                       WS-SALDO-HOST + WS-VLRAJUSTE-HOST
+                   MOVE WS-DATA-PROCESSAMENTO-HOST
+                       TO WS-HIST-DTATLZDADOS
+                   MOVE ZEROS TO WS-HIST-DTAGENDA
+                   MOVE 'D' TO WS-TIPO-IMAGEM-HIST
+                   PERFORM 0750-GRAVA-HISTORICO
+               END-IF
            END-IF
 
            ADD 1 TO WS-REG-ATUAL
            PERFORM 7000-IMPRIME-OK.
 
        7000-IMPRIME-OK.
-           STRING 'OPERACAO: ' PRF-OPERACAO DELIMITED BY SIZE
-                  '  RESULTADO: OPERACAO REALIZADA'
-             INTO REG-RLINCONS
-           END-STRING
-           WRITE REG-RLINCONS.
+           IF WS-REL-LINHA + 3 > WS-REL-MAX-LINHAS
+               PERFORM 0500-IMPRIME-CABECALHO
+           END-IF
+           MOVE PRF-OPERACAO TO LD1-OPER
+           PERFORM 0600-MOVE-DESCOPER
+           IF INATIVACAO-AGENDADA
+               MOVE 'INATIVACAO AGENDADA' TO LD1-RESULTADO
+           ELSE
+               MOVE 'OPERACAO REALIZADA' TO LD1-RESULTADO
+           END-IF
+           WRITE REG-RLINCONS FROM LINDET1 AFTER ADVANCING 2 LINES
+           MOVE PRF-CODIGOCLI TO LD3-NUMCLI
+           MOVE WS-RAZAOSOCIAL-HOST TO LD3-RAZSOCIAL
+           WRITE REG-RLINCONS FROM LINDET3 AFTER ADVANCING 1 LINES
+           ADD 3 TO WS-REL-LINHA
+           EVALUATE TRUE
+               WHEN NOVO-CLIENTE
+                   ADD 1 TO WS-CTR-NOVO-ATUAL
+               WHEN ATUALIZACAO
+                   ADD 1 TO WS-CTR-ATUALIZ-ATUAL
+               WHEN INATIVACAO
+                   ADD 1 TO WS-CTR-INATIV-ATUAL
+               WHEN REATIVACAO
+                   ADD 1 TO WS-CTR-REATIV-ATUAL
+               WHEN AJUSTE-SALDO
+                   ADD 1 TO WS-CTR-AJUSTE-ATUAL
+           END-EVALUATE.
 
        8000-REG-INVALIDO.
            ADD 1 TO WS-REG-DESP
-           STRING 'OPERACAO: ' PRF-OPERACAO DELIMITED BY SIZE
-                  '  RESULTADO: REG INCONSISTENTE'
-             INTO REG-RLINCONS
-           END-STRING
-           WRITE REG-RLINCONS
-           STRING '  >> MOTIVO: ' LD2-ERRO DELIMITED BY SIZE
-             INTO REG-RLINCONS
-           END-STRING
-           WRITE REG-RLINCONS.
+           ADD 1 TO WS-REG-DESP-ARQ
+           EVALUATE TRUE
+               WHEN NOVO-CLIENTE
+                   ADD 1 TO WS-CTR-NOVO-DESP
+               WHEN ATUALIZACAO
+                   ADD 1 TO WS-CTR-ATUALIZ-DESP
+               WHEN INATIVACAO
+                   ADD 1 TO WS-CTR-INATIV-DESP
+               WHEN REATIVACAO
+                   ADD 1 TO WS-CTR-REATIV-DESP
+               WHEN AJUSTE-SALDO
+                   ADD 1 TO WS-CTR-AJUSTE-DESP
+           END-EVALUATE
+           IF WS-REL-LINHA + 4 > WS-REL-MAX-LINHAS
+               PERFORM 0500-IMPRIME-CABECALHO
+           END-IF
+           MOVE PRF-OPERACAO TO LD1-OPER
+           PERFORM 0600-MOVE-DESCOPER
+           MOVE 'REG INCONSISTENTE' TO LD1-RESULTADO
+           WRITE REG-RLINCONS FROM LINDET1 AFTER ADVANCING 2 LINES
+           MOVE WS-MOTIVO-ERRO TO LD2-RESULTADO
+           WRITE REG-RLINCONS FROM LINDET2 AFTER ADVANCING 1 LINES
+           MOVE PRF-CODIGOCLI TO LD3-NUMCLI
+           MOVE WS-RAZAOSOCIAL-HOST TO LD3-RAZSOCIAL
+           WRITE REG-RLINCONS FROM LINDET3 AFTER ADVANCING 1 LINES
+           ADD 4 TO WS-REL-LINHA
+           WRITE REG-REJEITADOS FROM PRF-DADOSCLI.
 
        1400-CALL-DEVCDATA.
            CALL WRK-PROG-DAT USING WRK-DEVCDATA.
 
        9999-FIM.
-           CLOSE ARQ-DADOSCLI ARQ-RLINCONS
+           CLOSE ARQ-LISTA ARQ-RLINCONS ARQ-REJEITADOS ARQ-CHAVES
+                 ARQ-FILIAL
            GOBACK.
