@@ -0,0 +1,64 @@
+      *
+      *----------------------------------------------------------------*
+      * DEFINICOES DO RELATORIO - CONSULTA INDIVIDUAL DE CLIENTE       *
+      * (DEV22P10)                                                     *
+      *----------------------------------------------------------------*
+      *
+       01  INQ-CABEC1.
+           10 FILLER                   PIC  X(005) VALUE SPACES.
+           10 INQ-CB1-DATA             PIC  X(010) VALUE SPACES.
+           10 FILLER                   PIC  X(003) VALUE SPACES.
+           10 FILLER                   PIC  X(046) VALUE
+           'CONSULTA INDIVIDUAL - TABELA CLIENTES PJ     '.
+           10 FILLER                   PIC  X(007) VALUE SPACES.
+      *
+       01  INQ-LINDET1.
+           10 FILLER                   PIC  X(006) VALUE SPACES.
+           10 INQ-LD1-NUMCLI           PIC  9(005) VALUE ZEROS.
+           10 FILLER                   PIC  X(004) VALUE SPACES.
+           10 INQ-LD1-RAZSOCIAL        PIC  X(040) VALUE SPACES.
+      *
+       01  INQ-LINDET2.
+           10 FILLER                   PIC  X(006) VALUE SPACES.
+           10 FILLER                   PIC  X(009) VALUE
+           'CNPJ....:'.
+           10 INQ-LD2-CNPJ             PIC  X(008) VALUE SPACES.
+           10 FILLER                   PIC  X(003) VALUE SPACES.
+           10 FILLER                   PIC  X(009) VALUE
+           'FILIAL..:'.
+           10 INQ-LD2-FILIAL           PIC  X(004) VALUE SPACES.
+      *
+       01  INQ-LINDET3.
+           10 FILLER                   PIC  X(006) VALUE SPACES.
+           10 FILLER                   PIC  X(009) VALUE
+           'SALDO...:'.
+           10 INQ-LD3-SALDO            PIC -9(011).99.
+           10 FILLER                   PIC  X(003) VALUE SPACES.
+           10 FILLER                   PIC  X(015) VALUE
+           'VLRULTCOMPRA..:'.
+           10 INQ-LD3-VRULTCOMPRA      PIC  Z(008)9.99.
+      *
+       01  INQ-LINDET4.
+           10 FILLER                   PIC  X(006) VALUE SPACES.
+           10 FILLER                   PIC  X(018) VALUE
+           'DTULTCOMPRA.....:'.
+           10 INQ-LD4-DTULTCOMPRA      PIC  9(008).
+           10 FILLER                   PIC  X(003) VALUE SPACES.
+           10 FILLER                   PIC  X(018) VALUE
+           'DTATLZDADOS.....:'.
+           10 INQ-LD4-DTATLZDADOS      PIC  9(008).
+      *
+       01  INQ-LINDET5.
+           10 FILLER                   PIC  X(006) VALUE SPACES.
+           10 FILLER                   PIC  X(018) VALUE
+           'DTINATIVA.......:'.
+           10 INQ-LD5-DTINATIVA        PIC  9(008).
+           10 FILLER                   PIC  X(003) VALUE SPACES.
+           10 FILLER                   PIC  X(008) VALUE
+           'EMAIL..:'.
+           10 INQ-LD5-EMAIL            PIC  X(050) VALUE SPACES.
+      *
+       01  INQ-LINDET6.
+           10 FILLER                   PIC  X(006) VALUE SPACES.
+           10 INQ-LD6-MENSAGEM         PIC  X(060) VALUE SPACES.
+      *
