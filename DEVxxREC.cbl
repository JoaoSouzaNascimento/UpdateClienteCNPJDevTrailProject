@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEV14P10.
+      *
+      *----------------------------------------------------------------*
+      * RECONCILIA SALDO_CLI CONTRA VRULTCOMPRA_CLI/DTULTCOMPRA_CLI/   *
+      * DTATLZDADOS_CLI PARA OS CLIENTES ATIVOS, APONTANDO CLIENTES    *
+      * CUJO SALDO PARECE DESATUALIZADO.                               *
+      *----------------------------------------------------------------*
+      *
+       EXEC SQL INCLUDE CLIENTPJ END-EXEC.
+      *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-RLSALDO ASSIGN TO 'RLSALDO'
+               FILE STATUS IS WS-FS-RLSALDO.
+      *
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD ARQ-RLSALDO
+           RECORDING MODE F
+           RECORD CONTAINS 132 CHARACTERS.
+       01 REG-RLSALDO              PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+           COPY DEVRLSLD.
+      *
+       01 WS-CLIENTE-HOST.
+           05 WS-CODIGOCLI-HOST        PIC 9(5).
+           05 WS-RAZAOSOCIAL-HOST      PIC X(40).
+           05 WS-SALDO-HOST            PIC S9(11)V99.
+           05 WS-VRULTCOMPRA-HOST      PIC S9(9)V99.
+           05 WS-DTULTCOMPRA-HOST      PIC 9(8).
+           05 WS-DTATLZDADOS-HOST      PIC 9(8).
+      *
+       01 WS-FS-RLSALDO            PIC XX VALUE SPACES.
+       01 WS-FIM-CURSOR            PIC X VALUE 'N'.
+      *
+       01 WS-CONTROLE.
+           05 WS-REG-LIDOS         PIC 9(5) VALUE ZEROS.
+           05 WS-REG-DIVERGENTES   PIC 9(5) VALUE ZEROS.
+      *
+      * PARAMETRO LIDO DO SYSIN - QUANTIDADE DE DIAS SEM ATUALIZACAO
+      * DO SALDO A PARTIR DA QUAL UM CLIENTE COM SALDO DIFERENTE DE
+      * ZERO E CONSIDERADO DESATUALIZADO (ZERO = USA DEFAULT).
+       01 WS-PARM-ENTRADA.
+           05 WS-PARM-DIAS-LIMITE      PIC 9(005) VALUE ZEROS.
+       01 WS-DIAS-LIMITE           PIC 9(005) VALUE 90.
+      *
+       01 WS-DATA-PROCESSAMENTO    PIC 9(8).
+       01 WS-INT-HOJE              PIC 9(7).
+       01 WS-INT-LIMITE            PIC 9(7).
+       01 WS-DATA-LIMITE           PIC 9(8).
+      *
+       01 WS-MOTIVO-DIVERGENCIA    PIC X(040) VALUE SPACES.
+      *
+      * CONTROLE DE PAGINACAO DO RELATORIO RLSALDO
+       01 WS-REL-CTRL.
+           05 WS-REL-PAGINA        PIC 9(002) VALUE ZEROS.
+           05 WS-REL-LINHA         PIC 9(002) VALUE 99.
+           05 WS-REL-MAX-LINHAS    PIC 9(002) VALUE 50.
+       01 WS-REL-DATA.
+           05 WS-REL-DATA-AA       PIC 9(004).
+           05 WS-REL-DATA-MM       PIC 9(002).
+           05 WS-REL-DATA-DD       PIC 9(002).
+       01 WS-REL-DATA-EDIT         PIC X(010) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-INICIO.
+           EXEC SQL DECLARE C-SALDO CURSOR FOR
+               SELECT CODIGO_CLI, RAZSOCIAL_CLI, SALDO_CLI,
+                      VRULTCOMPRA_CLI, DTULTCOMPRA_CLI, DTATLZDADOS_CLI
+                 FROM ALUNO06.CLIENTPJ
+                WHERE DTINATIVA_CLI IS NULL
+           END-EXEC.
+           ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD.
+           ACCEPT WS-PARM-ENTRADA FROM SYSIN
+           IF WS-PARM-DIAS-LIMITE IS NUMERIC
+              AND WS-PARM-DIAS-LIMITE > 0
+               MOVE WS-PARM-DIAS-LIMITE TO WS-DIAS-LIMITE
+           END-IF
+           COMPUTE WS-INT-HOJE = FUNCTION INTEGER-OF-DATE
+               (WS-DATA-PROCESSAMENTO)
+           COMPUTE WS-INT-LIMITE = WS-INT-HOJE - WS-DIAS-LIMITE
+           COMPUTE WS-DATA-LIMITE = FUNCTION DATE-OF-INTEGER
+               (WS-INT-LIMITE)
+      *
+           MOVE WS-DATA-PROCESSAMENTO TO WS-REL-DATA
+           STRING WS-REL-DATA-DD '/' WS-REL-DATA-MM '/'
+                  WS-REL-DATA-AA
+             INTO WS-REL-DATA-EDIT
+           END-STRING
+      *
+           DISPLAY 'DEV14P10   INICIO DO PROCESSAMENTO'
+           DISPLAY 'DEV14P10   LIMITE DE DIAS SEM ATUALIZACAO: '
+               WS-DIAS-LIMITE
+      *
+           OPEN OUTPUT ARQ-RLSALDO
+      *
+           IF WS-FS-RLSALDO NOT = '00'
+               DISPLAY 'DEV14P10   ERRO AO ABRIR RLSALDO - STATUS: '
+                   WS-FS-RLSALDO
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+      *
+           EXEC SQL OPEN C-SALDO END-EXEC
+      *
+           PERFORM 0150-FETCH-PROXIMO
+           PERFORM UNTIL WS-FIM-CURSOR = 'S'
+               ADD 1 TO WS-REG-LIDOS
+               PERFORM 1000-AVALIA-CLIENTE
+               PERFORM 0150-FETCH-PROXIMO
+           END-PERFORM
+      *
+           EXEC SQL CLOSE C-SALDO END-EXEC
+      *
+           DISPLAY 'DEV14P10   TOTAL DE CLIENTES ATIVOS LIDOS.: '
+               WS-REG-LIDOS
+           DISPLAY 'DEV14P10   TOTAL DE CLIENTES DIVERGENTES..: '
+               WS-REG-DIVERGENTES
+           DISPLAY 'DEV14P10   PROCESSAMENTO ENCERRADO'
+      *
+           IF WS-REG-DIVERGENTES > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+      *
+           CLOSE ARQ-RLSALDO
+           GOBACK.
+      *
+       0150-FETCH-PROXIMO.
+           EXEC SQL
+               FETCH C-SALDO
+                 INTO :WS-CODIGOCLI-HOST, :WS-RAZAOSOCIAL-HOST,
+                      :WS-SALDO-HOST, :WS-VRULTCOMPRA-HOST,
+                      :WS-DTULTCOMPRA-HOST, :WS-DTATLZDADOS-HOST
+           END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE 'S' TO WS-FIM-CURSOR
+           END-IF.
+      *
+       1000-AVALIA-CLIENTE.
+           MOVE SPACES TO WS-MOTIVO-DIVERGENCIA
+      *
+           IF WS-SALDO-HOST NOT = 0
+              AND WS-DTATLZDADOS-HOST < WS-DATA-LIMITE
+               STRING 'SALDO DESATUALIZADO HA MAIS DE '
+                      WS-DIAS-LIMITE DELIMITED BY SIZE
+                      ' DIAS' DELIMITED BY SIZE
+                 INTO WS-MOTIVO-DIVERGENCIA
+               END-STRING
+           END-IF
+      *
+           IF WS-MOTIVO-DIVERGENCIA = SPACES
+              AND WS-DTULTCOMPRA-HOST > WS-DTATLZDADOS-HOST
+               MOVE 'COMPRA MAIS RECENTE QUE ATUALIZACAO'
+                   TO WS-MOTIVO-DIVERGENCIA
+           END-IF
+      *
+           IF WS-MOTIVO-DIVERGENCIA NOT = SPACES
+               ADD 1 TO WS-REG-DIVERGENTES
+               PERFORM 7000-IMPRIME-DIVERGENCIA
+           END-IF.
+      *
+       0500-IMPRIME-CABECALHO.
+           ADD 1 TO WS-REL-PAGINA
+           MOVE WS-REL-DATA-EDIT TO SLD-CB1-DATA
+           MOVE WS-REL-PAGINA TO SLD-CB1-PAG
+           WRITE REG-RLSALDO FROM SLD-CABEC1 AFTER ADVANCING PAGE
+           WRITE REG-RLSALDO FROM SLD-CABEC2 AFTER ADVANCING 2 LINES
+           MOVE ZEROS TO WS-REL-LINHA.
+      *
+       7000-IMPRIME-DIVERGENCIA.
+           IF WS-REL-LINHA + 4 > WS-REL-MAX-LINHAS
+               PERFORM 0500-IMPRIME-CABECALHO
+           END-IF
+           MOVE WS-CODIGOCLI-HOST TO SLD-LD1-NUMCLI
+           MOVE WS-RAZAOSOCIAL-HOST TO SLD-LD1-RAZSOCIAL
+           WRITE REG-RLSALDO FROM SLD-LINDET1 AFTER ADVANCING 2 LINES
+           MOVE WS-SALDO-HOST TO SLD-LD2-SALDO
+           MOVE WS-VRULTCOMPRA-HOST TO SLD-LD2-VRULTCOMPRA
+           WRITE REG-RLSALDO FROM SLD-LINDET2 AFTER ADVANCING 1 LINES
+           MOVE WS-DTULTCOMPRA-HOST TO SLD-LD3-DTULTCOMPRA
+           MOVE WS-DTATLZDADOS-HOST TO SLD-LD3-DTATLZDADOS
+           WRITE REG-RLSALDO FROM SLD-LINDET3 AFTER ADVANCING 1 LINES
+           MOVE WS-MOTIVO-DIVERGENCIA TO SLD-LD4-MOTIVO
+           WRITE REG-RLSALDO FROM SLD-LINDET4 AFTER ADVANCING 1 LINES
+           ADD 4 TO WS-REL-LINHA.
