@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEV16P10.
+      *
+      *----------------------------------------------------------------*
+      * EXTRAI AS LINHAS DE ALUNO06.CLIENTPJ CUJA DTATLZDADOS_CLI E    *
+      * POSTERIOR OU IGUAL A UMA DATA INFORMADA POR PARAMETRO, PARA    *
+      * QUE OUTROS SISTEMAS RECEBAM APENAS AS MUDANCAS DO PERIODO.     *
+      *----------------------------------------------------------------*
+      *
+       EXEC SQL INCLUDE CLIENTPJ END-EXEC.
+      *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CDC ASSIGN TO 'CDCCLI'
+               FILE STATUS IS WS-FS-CDC.
+      *
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD ARQ-CDC
+           RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 REG-CDC                  PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+           COPY DEVCDCCL.
+      *
+       01 WS-CLIENTE-HOST.
+           05 WS-CODIGOCLI-HOST        PIC 9(5).
+           05 WS-RAZAOSOCIAL-HOST      PIC X(40).
+           05 WS-CNPJA-HOST            PIC X(8).
+           05 WS-FILIALA-HOST          PIC X(4).
+           05 WS-SALDO-HOST            PIC S9(11)V99.
+           05 WS-DTATLZDADOS-HOST      PIC 9(8).
+      *
+       01 WS-FS-CDC                PIC XX VALUE SPACES.
+       01 WS-FIM-CURSOR            PIC X VALUE 'N'.
+      *
+       01 WS-CONTROLE.
+           05 WS-REG-EXTRAIDOS     PIC 9(5) VALUE ZEROS.
+      *
+      * DATA INFORMADA POR PARAMETRO (SYSIN) - SOMENTE CLIENTES COM
+      * DTATLZDADOS_CLI NESTA DATA OU POSTERIOR SAO EXTRAIDOS.
+       01 WS-PARM-ENTRADA.
+           05 WS-PARM-DATA-DESDE       PIC 9(008) VALUE ZEROS.
+       01 WS-DATA-DESDE-HOST       PIC 9(8) VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-INICIO.
+           EXEC SQL DECLARE C-CDC CURSOR FOR
+               SELECT CODIGO_CLI, RAZSOCIAL_CLI, NUMECNPJA_CLI,
+                      FILIALCNPJA_CLI, SALDO_CLI, DTATLZDADOS_CLI
+                 FROM ALUNO06.CLIENTPJ
+                WHERE DTATLZDADOS_CLI >= :WS-DATA-DESDE-HOST
+           END-EXEC.
+      *
+           ACCEPT WS-PARM-ENTRADA FROM SYSIN
+           MOVE WS-PARM-DATA-DESDE TO WS-DATA-DESDE-HOST
+      *
+           IF WS-DATA-DESDE-HOST = 0
+               DISPLAY 'DEV16P10   PARAMETRO DATA-DESDE AUSENTE'
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+      *
+           DISPLAY 'DEV16P10   INICIO DO PROCESSAMENTO'
+           DISPLAY 'DEV16P10   DATA DESDE...................: '
+               WS-DATA-DESDE-HOST
+      *
+           OPEN OUTPUT ARQ-CDC
+      *
+           IF WS-FS-CDC NOT = '00'
+               DISPLAY 'DEV16P10   ERRO AO ABRIR CDCCLI - STATUS: '
+                   WS-FS-CDC
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+      *
+           EXEC SQL OPEN C-CDC END-EXEC
+      *
+           PERFORM 0150-FETCH-PROXIMO
+           PERFORM UNTIL WS-FIM-CURSOR = 'S'
+               PERFORM 1000-GRAVA-CDC
+               PERFORM 0150-FETCH-PROXIMO
+           END-PERFORM
+      *
+           EXEC SQL CLOSE C-CDC END-EXEC
+      *
+           DISPLAY 'DEV16P10   TOTAL DE CLIENTES EXTRAIDOS....: '
+               WS-REG-EXTRAIDOS
+           DISPLAY 'DEV16P10   PROCESSAMENTO ENCERRADO'
+      *
+           IF WS-REG-EXTRAIDOS = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+      *
+           CLOSE ARQ-CDC
+           GOBACK.
+      *
+       0150-FETCH-PROXIMO.
+           EXEC SQL
+               FETCH C-CDC
+                 INTO :WS-CODIGOCLI-HOST, :WS-RAZAOSOCIAL-HOST,
+                      :WS-CNPJA-HOST, :WS-FILIALA-HOST,
+                      :WS-SALDO-HOST, :WS-DTATLZDADOS-HOST
+           END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE 'S' TO WS-FIM-CURSOR
+           END-IF.
+      *
+       1000-GRAVA-CDC.
+           MOVE WS-CODIGOCLI-HOST   TO CDC-CODIGOCLI
+           MOVE WS-RAZAOSOCIAL-HOST TO CDC-RAZAOSOCIAL
+           MOVE WS-CNPJA-HOST       TO CDC-CNPJ
+           MOVE WS-FILIALA-HOST     TO CDC-FILIAL
+           MOVE WS-SALDO-HOST       TO CDC-SALDO
+           MOVE WS-DTATLZDADOS-HOST TO CDC-DTATLZDADOS
+           WRITE REG-CDC FROM CDC-DADOSCLI
+           ADD 1 TO WS-REG-EXTRAIDOS.
