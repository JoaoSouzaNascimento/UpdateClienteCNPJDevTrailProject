@@ -18,7 +18,9 @@
              VRULTCOMPRA_CLI                DECIMAL(11, 2),
              DTULTCOMPRA_CLI                DATE,
              DTATLZDADOS_CLI                DATE,
-             DTINATIVA_CLI                  DATE
+             DTINATIVA_CLI                  DATE,
+             DTAGENDA_CLI                   DATE,
+             EMAIL_CLI                      CHAR(50)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE ALUNOXX.CLIENTPJ                   *
@@ -36,6 +38,8 @@
            10 DTULTCOMPRA-CLI      PIC X(10).
            10 DTATLZDADOS-CLI      PIC X(10).
            10 DTINATIVA-CLI        PIC X(10).
+           10 DTAGENDA-CLI         PIC X(10).
+           10 EMAIL-CLI            PIC X(50).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 12      *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 14      *
       ******************************************************************
