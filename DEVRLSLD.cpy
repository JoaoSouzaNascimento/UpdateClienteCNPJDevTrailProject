@@ -0,0 +1,54 @@
+      *
+      *----------------------------------------------------------------*
+      * DEFINICOES DO RELATORIO - RECONCILIACAO SALDO_CLI X            *
+      * VRULTCOMPRA_CLI (DEV14P10)                                     *
+      *----------------------------------------------------------------*
+      *
+       01  SLD-CABEC1.
+           10 FILLER                   PIC  X(005) VALUE SPACES.
+           10 SLD-CB1-DATA             PIC  X(010) VALUE SPACES.
+           10 FILLER                   PIC  X(003) VALUE SPACES.
+           10 FILLER                   PIC  X(046) VALUE
+           'RECONCILIACAO SALDO_CLI X VRULTCOMPRA_CLI    '.
+           10 SLD-CB1-PAG              PIC  9(002) VALUE ZEROS.
+           10 FILLER                   PIC  X(005) VALUE SPACES.
+      *
+       01  SLD-CABEC2.
+           10 FILLER                   PIC  X(005) VALUE SPACES.
+           10 FILLER                   PIC  X(022) VALUE
+           'CLIENTE   RAZAO SOCIAL'.
+           10 FILLER                   PIC  X(045) VALUE SPACES.
+      *
+       01  SLD-LINDET1.
+           10 FILLER                   PIC  X(006) VALUE SPACES.
+           10 SLD-LD1-NUMCLI           PIC  9(005) VALUE ZEROS.
+           10 FILLER                   PIC  X(004) VALUE SPACES.
+           10 SLD-LD1-RAZSOCIAL        PIC  X(040) VALUE SPACES.
+           10 FILLER                   PIC  X(025) VALUE SPACES.
+      *
+       01  SLD-LINDET2.
+           10 FILLER                   PIC  X(006) VALUE SPACES.
+           10 FILLER                   PIC  X(009) VALUE
+           'SALDO...:'.
+           10 SLD-LD2-SALDO            PIC -9(011).99.
+           10 FILLER                   PIC  X(003) VALUE SPACES.
+           10 FILLER                   PIC  X(015) VALUE
+           'VLRULTCOMPRA..:'.
+           10 SLD-LD2-VRULTCOMPRA      PIC  Z(008)9.99.
+      *
+       01  SLD-LINDET3.
+           10 FILLER                   PIC  X(006) VALUE SPACES.
+           10 FILLER                   PIC  X(018) VALUE
+           'DTULTCOMPRA.....:'.
+           10 SLD-LD3-DTULTCOMPRA      PIC  9(008).
+           10 FILLER                   PIC  X(003) VALUE SPACES.
+           10 FILLER                   PIC  X(018) VALUE
+           'DTATLZDADOS.....:'.
+           10 SLD-LD3-DTATLZDADOS      PIC  9(008).
+      *
+       01  SLD-LINDET4.
+           10 FILLER                   PIC  X(006) VALUE SPACES.
+           10 FILLER                   PIC  X(009) VALUE
+           'MOTIVO..:'.
+           10 SLD-LD4-MOTIVO           PIC  X(040) VALUE SPACES.
+      *
