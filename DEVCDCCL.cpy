@@ -0,0 +1,15 @@
+      *---------------------------------------------------------*
+      * REGISTRO DE CAPTURA DE MUDANCAS (CDC) DA TABELA         *
+      * CLIENTPJ, SELECIONADO POR DTATLZDADOS_CLI               *
+      * - ARQUIVO SEQUENCIAL - LRECL 80 POSICOES                *
+      *---------------------------------------------------------*
+      *
+       01 CDC-DADOSCLI.
+            10 CDC-CODIGOCLI           PIC 9(005)    VALUE ZEROS.
+            10 CDC-RAZAOSOCIAL         PIC X(040)    VALUE SPACE.
+            10 CDC-CNPJ                PIC X(009)    VALUE SPACE.
+            10 CDC-FILIAL              PIC X(004)    VALUE SPACE.
+            10 CDC-SALDO         COMP-3 PIC S9(011)V99 VALUE ZEROS.
+            10 CDC-DTATLZDADOS         PIC 9(008)    VALUE ZEROS.
+            10 FILLER                  PIC X(007)    VALUE SPACE.
+      *
