@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEV20P10.
+      *
+      *----------------------------------------------------------------*
+      * ATIVA AS INATIVACOES AGENDADAS (DTAGENDA_CLI) CUJA DATA JA     *
+      * CHEGOU, TRANSFERINDO A DATA PARA DTINATIVA_CLI. EXECUTAR APOS  *
+      * DEV06P10 TER PROCESSADO UM LOTE COM INATIVACOES ('I') DATADAS  *
+      * PARA O FUTURO DENTRO DA JANELA DE TOLERANCIA CONFIGURADA.      *
+      *----------------------------------------------------------------*
+      *
+       EXEC SQL INCLUDE CLIENTPJ END-EXEC.
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-CLIENTE-HOST.
+           05 WS-CODIGOCLI-HOST       PIC 9(5).
+           05 WS-RAZAOSOCIAL-HOST     PIC X(40).
+           05 WS-DTAGENDA-HOST        PIC 9(8).
+       01 WS-DATA-PROCESSAMENTO-HOST  PIC 9(8).
+      *
+       01 WS-FIM-CURSOR                PIC X VALUE 'N'.
+       01 WS-REG-ATIVADOS              PIC 9(5) VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-INICIO.
+           EXEC SQL DECLARE C-AGENDA CURSOR FOR
+               SELECT CODIGO_CLI, RAZSOCIAL_CLI, DTAGENDA_CLI
+                 FROM ALUNO06.CLIENTPJ
+                WHERE DTAGENDA_CLI IS NOT NULL
+                  AND DTAGENDA_CLI <= :WS-DATA-PROCESSAMENTO-HOST
+                  AND DTINATIVA_CLI IS NULL
+           END-EXEC.
+      *
+           ACCEPT WS-DATA-PROCESSAMENTO-HOST FROM DATE YYYYMMDD
+      *
+           DISPLAY 'DEV20P10   INICIO DO PROCESSAMENTO'
+      *
+           EXEC SQL OPEN C-AGENDA END-EXEC
+      *
+           PERFORM 0150-FETCH-PROXIMO
+           PERFORM UNTIL WS-FIM-CURSOR = 'S'
+               PERFORM 1000-ATIVA-INATIVACAO
+               PERFORM 0150-FETCH-PROXIMO
+           END-PERFORM
+      *
+           EXEC SQL CLOSE C-AGENDA END-EXEC
+      *
+           EXEC SQL COMMIT END-EXEC
+      *
+           DISPLAY 'DEV20P10   TOTAL DE INATIVACOES ATIVADAS..: '
+               WS-REG-ATIVADOS
+           DISPLAY 'DEV20P10   PROCESSAMENTO ENCERRADO'
+      *
+           IF WS-REG-ATIVADOS = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+      *
+           GOBACK.
+      *
+       0150-FETCH-PROXIMO.
+           EXEC SQL
+               FETCH C-AGENDA
+                 INTO :WS-CODIGOCLI-HOST, :WS-RAZAOSOCIAL-HOST,
+                      :WS-DTAGENDA-HOST
+           END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE 'S' TO WS-FIM-CURSOR
+           END-IF.
+      *
+       1000-ATIVA-INATIVACAO.
+           EXEC SQL
+               UPDATE ALUNO06.CLIENTPJ SET
+                 DTINATIVA_CLI    = :WS-DTAGENDA-HOST,
+                 DTAGENDA_CLI     = NULL,
+                 DTATLZDADOS_CLI  = :WS-DATA-PROCESSAMENTO-HOST
+               WHERE CODIGO_CLI = :WS-CODIGOCLI-HOST
+           END-EXEC
+           IF SQLCODE = 0
+               ADD 1 TO WS-REG-ATIVADOS
+               DISPLAY 'DEV20P10   INATIVADO: ' WS-CODIGOCLI-HOST
+                   ' ' WS-RAZAOSOCIAL-HOST
+           ELSE
+               DISPLAY 'DEV20P10   ERRO AO ATIVAR CODIGOCLI: '
+                   WS-CODIGOCLI-HOST ' SQLCODE: ' SQLCODE
+           END-IF.
