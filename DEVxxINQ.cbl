@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEV22P10.
+      *
+      *----------------------------------------------------------------*
+      * CONSULTA AVULSA DE UM UNICO CLIENTE EM ALUNO06.CLIENTPJ, PARA  *
+      * USO DA CENTRAL DE ATENDIMENTO. RECEBE POR PARAMETRO (SYSIN) O  *
+      * CODIGO_CLI OU O PAR CNPJ/FILIAL E IMPRIME A LINHA COMPLETA DO  *
+      * CLIENTE (INCLUSIVE SALDO_CLI, DTULTCOMPRA_CLI E DTINATIVA_CLI) *
+      * NO MESMO ESTILO DE RELATORIO DE DEVRELTO/DEVRLSLD.             *
+      *----------------------------------------------------------------*
+      *
+       EXEC SQL INCLUDE CLIENTPJ END-EXEC.
+      *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-RLCONSCLI ASSIGN TO 'RLCONSCLI'
+               FILE STATUS IS WS-FS-RLCONSCLI.
+      *
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD ARQ-RLCONSCLI
+           RECORDING MODE F
+           RECORD CONTAINS 132 CHARACTERS.
+       01 REG-RLCONSCLI            PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+           COPY DEVINQCL.
+      *
+       01 WS-CLIENTE-HOST.
+           05 WS-CODIGOCLI-HOST        PIC 9(5).
+           05 WS-RAZAOSOCIAL-HOST      PIC X(40).
+           05 WS-NUMECNPJA-HOST        PIC X(8).
+           05 WS-FILIALCNPJA-HOST      PIC X(4).
+           05 WS-SALDO-HOST            PIC S9(11)V99.
+           05 WS-VRULTCOMPRA-HOST      PIC S9(9)V99.
+           05 WS-DTULTCOMPRA-HOST      PIC 9(8).
+           05 WS-DTATLZDADOS-HOST      PIC 9(8).
+           05 WS-DTINATIVA-HOST        PIC 9(8).
+           05 WS-EMAIL-HOST            PIC X(50).
+      *
+       01 WS-FS-RLCONSCLI          PIC XX VALUE SPACES.
+      *
+      * PARAMETRO LIDO DO SYSIN - INFORME O CODIGO_CLI OU, QUANDO ELE
+      * NAO FOR CONHECIDO, O PAR CNPJ/FILIAL DO CLIENTE A CONSULTAR.
+       01 WS-PARM-ENTRADA.
+           05 WS-PARM-CODIGOCLI        PIC 9(005) VALUE ZEROS.
+           05 WS-PARM-CNPJ             PIC X(008) VALUE SPACES.
+           05 WS-PARM-FILIAL           PIC X(004) VALUE SPACES.
+      *
+       01 WS-DATA-PROCESSAMENTO    PIC 9(8).
+       01 WS-REL-DATA.
+           05 WS-REL-DATA-AA       PIC 9(004).
+           05 WS-REL-DATA-MM       PIC 9(002).
+           05 WS-REL-DATA-DD       PIC 9(002).
+       01 WS-REL-DATA-EDIT         PIC X(010) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-INICIO.
+           ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD.
+           ACCEPT WS-PARM-ENTRADA FROM SYSIN
+      *
+           MOVE WS-DATA-PROCESSAMENTO TO WS-REL-DATA
+           STRING WS-REL-DATA-DD '/' WS-REL-DATA-MM '/'
+                  WS-REL-DATA-AA
+             INTO WS-REL-DATA-EDIT
+           END-STRING
+      *
+           DISPLAY 'DEV22P10   INICIO DO PROCESSAMENTO'
+      *
+           OPEN OUTPUT ARQ-RLCONSCLI
+      *
+           IF WS-FS-RLCONSCLI NOT = '00'
+               DISPLAY 'DEV22P10   ERRO AO ABRIR RLCONSCLI - STATUS: '
+                   WS-FS-RLCONSCLI
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+      *
+           IF WS-PARM-CODIGOCLI = 0
+              AND (WS-PARM-CNPJ = SPACES OR WS-PARM-FILIAL = SPACES)
+               DISPLAY 'DEV22P10   PARAMETRO AUSENTE - INFORME '
+                   'CODIGOCLI OU CNPJ/FILIAL'
+               MOVE 8 TO RETURN-CODE
+               CLOSE ARQ-RLCONSCLI
+               GOBACK
+           END-IF
+      *
+           PERFORM 0500-IMPRIME-CABECALHO
+      *
+           IF WS-PARM-CODIGOCLI NOT = 0
+               PERFORM 1000-CONSULTA-POR-CODIGO
+           ELSE
+               PERFORM 1100-CONSULTA-POR-CNPJ
+           END-IF
+      *
+           DISPLAY 'DEV22P10   PROCESSAMENTO ENCERRADO'
+      *
+           CLOSE ARQ-RLCONSCLI
+           GOBACK.
+      *
+       0500-IMPRIME-CABECALHO.
+           MOVE WS-REL-DATA-EDIT TO INQ-CB1-DATA
+           WRITE REG-RLCONSCLI FROM INQ-CABEC1 AFTER ADVANCING PAGE.
+      *
+       1000-CONSULTA-POR-CODIGO.
+           EXEC SQL
+               SELECT CODIGO_CLI, RAZSOCIAL_CLI, NUMECNPJA_CLI,
+                      FILIALCNPJA_CLI, SALDO_CLI, VRULTCOMPRA_CLI,
+                      DTULTCOMPRA_CLI, DTATLZDADOS_CLI, EMAIL_CLI
+                 INTO :WS-CODIGOCLI-HOST, :WS-RAZAOSOCIAL-HOST,
+                      :WS-NUMECNPJA-HOST, :WS-FILIALCNPJA-HOST,
+                      :WS-SALDO-HOST, :WS-VRULTCOMPRA-HOST,
+                      :WS-DTULTCOMPRA-HOST, :WS-DTATLZDADOS-HOST,
+                      :WS-EMAIL-HOST
+                 FROM ALUNO06.CLIENTPJ
+                WHERE CODIGO_CLI = :WS-PARM-CODIGOCLI
+           END-EXEC
+           PERFORM 2000-TRATA-RESULTADO.
+      *
+       1100-CONSULTA-POR-CNPJ.
+           EXEC SQL
+               SELECT CODIGO_CLI, RAZSOCIAL_CLI, NUMECNPJA_CLI,
+                      FILIALCNPJA_CLI, SALDO_CLI, VRULTCOMPRA_CLI,
+                      DTULTCOMPRA_CLI, DTATLZDADOS_CLI, EMAIL_CLI
+                 INTO :WS-CODIGOCLI-HOST, :WS-RAZAOSOCIAL-HOST,
+                      :WS-NUMECNPJA-HOST, :WS-FILIALCNPJA-HOST,
+                      :WS-SALDO-HOST, :WS-VRULTCOMPRA-HOST,
+                      :WS-DTULTCOMPRA-HOST, :WS-DTATLZDADOS-HOST,
+                      :WS-EMAIL-HOST
+                 FROM ALUNO06.CLIENTPJ
+                WHERE NUMECNPJA_CLI = :WS-PARM-CNPJ
+                  AND FILIALCNPJA_CLI = :WS-PARM-FILIAL
+           END-EXEC
+           PERFORM 2000-TRATA-RESULTADO.
+      *
+      * DTINATIVA_CLI E NULA PARA TODO CLIENTE ATIVO (A MAIORIA DAS
+      * CONSULTAS), POR ISSO E LIDA A PARTE EM VEZ DE IR JUNTO NO
+      * SELECT PRINCIPAL - MESMA LOGICA DE 3000-PROCESSA-ATUAL EM
+      * DEV06P10, QUE TAMBEM NAO TRAZ DTINATIVA_CLI PARA CLIENTE ATIVO.
+       1050-CONSULTA-DTINATIVA.
+           EXEC SQL
+               SELECT DTINATIVA_CLI INTO :WS-DTINATIVA-HOST
+                 FROM ALUNO06.CLIENTPJ
+                WHERE CODIGO_CLI = :WS-CODIGOCLI-HOST
+                  AND DTINATIVA_CLI IS NOT NULL
+           END-EXEC
+           IF SQLCODE = 100
+               MOVE ZEROS TO WS-DTINATIVA-HOST
+           END-IF.
+      *
+       2000-TRATA-RESULTADO.
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 1050-CONSULTA-DTINATIVA
+                   PERFORM 7000-IMPRIME-CLIENTE
+                   DISPLAY 'DEV22P10   CLIENTE ENCONTRADO: '
+                       WS-CODIGOCLI-HOST
+               WHEN 100
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO INQ-LD6-MENSAGEM
+                   WRITE REG-RLCONSCLI FROM INQ-LINDET6
+                       AFTER ADVANCING 2 LINES
+                   DISPLAY 'DEV22P10   CLIENTE NAO ENCONTRADO'
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 'ERRO NA CONSULTA AO BANCO DE DADOS'
+                       TO INQ-LD6-MENSAGEM
+                   WRITE REG-RLCONSCLI FROM INQ-LINDET6
+                       AFTER ADVANCING 2 LINES
+                   DISPLAY 'DEV22P10   ERRO SQLCODE: ' SQLCODE
+                   MOVE 8 TO RETURN-CODE
+           END-EVALUATE.
+      *
+       7000-IMPRIME-CLIENTE.
+           MOVE WS-CODIGOCLI-HOST TO INQ-LD1-NUMCLI
+           MOVE WS-RAZAOSOCIAL-HOST TO INQ-LD1-RAZSOCIAL
+           WRITE REG-RLCONSCLI FROM INQ-LINDET1 AFTER ADVANCING 2 LINES
+           MOVE WS-NUMECNPJA-HOST TO INQ-LD2-CNPJ
+           MOVE WS-FILIALCNPJA-HOST TO INQ-LD2-FILIAL
+           WRITE REG-RLCONSCLI FROM INQ-LINDET2 AFTER ADVANCING 1 LINES
+           MOVE WS-SALDO-HOST TO INQ-LD3-SALDO
+           MOVE WS-VRULTCOMPRA-HOST TO INQ-LD3-VRULTCOMPRA
+           WRITE REG-RLCONSCLI FROM INQ-LINDET3 AFTER ADVANCING 1 LINES
+           MOVE WS-DTULTCOMPRA-HOST TO INQ-LD4-DTULTCOMPRA
+           MOVE WS-DTATLZDADOS-HOST TO INQ-LD4-DTATLZDADOS
+           WRITE REG-RLCONSCLI FROM INQ-LINDET4 AFTER ADVANCING 1 LINES
+           MOVE WS-DTINATIVA-HOST TO INQ-LD5-DTINATIVA
+           MOVE WS-EMAIL-HOST TO INQ-LD5-EMAIL
+           WRITE REG-RLCONSCLI FROM INQ-LINDET5 AFTER ADVANCING 1 LINES.
+      *
