@@ -0,0 +1,46 @@
+      ******************************************************************
+      * DCLGEN TABLE(ALUNOXX.CLIENTPJ_HIST)                            *
+      *        LIBRARY(ASE.ALUNOXX.COBLIB(CLIHIST))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE ALUNOXX.CLIENTPJ_HIST TABLE
+           ( SEQ_HIST                       INTEGER NOT NULL
+                 GENERATED ALWAYS AS IDENTITY,
+             CODIGO_CLI                     DECIMAL(5, 0) NOT NULL,
+             TIPO_OPER_HIST                 CHAR(1) NOT NULL,
+             TIPO_IMAGEM_HIST                CHAR(1) NOT NULL,
+             DATA_HIST                      DATE NOT NULL,
+             RAZSOCIAL_CLI                  CHAR(40),
+             NUMECNPJA_CLI                  CHAR(8),
+             FILIALCNPJA_CLI                CHAR(4),
+             SALDO_CLI                      DECIMAL(13, 2),
+             VRULTCOMPRA_CLI                DECIMAL(11, 2),
+             DTULTCOMPRA_CLI                DATE,
+             DTATLZDADOS_CLI                DATE,
+             DTINATIVA_CLI                  DATE,
+             DTAGENDA_CLI                   DATE
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE ALUNOXX.CLIENTPJ_HIST              *
+      ******************************************************************
+       01  DCLCLIHIST.
+           10 SEQ-HIST             PIC S9(9)V USAGE COMP-3.
+           10 CODIGO-CLI           PIC S9(5)V USAGE COMP-3.
+           10 TIPO-OPER-HIST       PIC X(1).
+           10 TIPO-IMAGEM-HIST     PIC X(1).
+           10 DATA-HIST            PIC X(10).
+           10 RAZSOCIAL-CLI        PIC X(40).
+           10 NUMECNPJA-CLI        PIC X(8).
+           10 FILIALCNPJA-CLI      PIC X(4).
+           10 SALDO-CLI            PIC S9(11)V9(2) USAGE COMP-3.
+           10 VRULTCOMPRA-CLI      PIC S9(9)V9(2) USAGE COMP-3.
+           10 DTULTCOMPRA-CLI      PIC X(10).
+           10 DTATLZDADOS-CLI      PIC X(10).
+           10 DTINATIVA-CLI        PIC X(10).
+           10 DTAGENDA-CLI         PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 14      *
+      ******************************************************************
